@@ -4,10 +4,74 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT PARKING-FILE ASSIGN TO "PARKING.dat"
-               ORGANIZATION IS LINE SEQUENTIAL
+           SELECT PARKING-FILE ASSIGN TO WS-PARKING-FILENAME
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STUDENT-NUMBER
+               ALTERNATE RECORD KEY IS LICENSE-PLATE
+                   WITH DUPLICATES
                FILE STATUS IS WS-FILE-STATUS.
 
+           SELECT CONFIG-FILE ASSIGN TO "PARKING-CONFIG.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONFIG-STATUS.
+
+           SELECT CSV-FILE ASSIGN TO "PARKING-REPORT.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+
+           SELECT HISTORY-FILE ASSIGN TO "PARKING-HISTORY.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HISTORY-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "PARKING-AUDIT.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT BLACKLIST-FILE ASSIGN TO "PARKING-BLACKLIST.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS BL-STUDENT-NUMBER
+               FILE STATUS IS WS-BLACKLIST-STATUS.
+
+           SELECT SORT-WORK-FILE ASSIGN TO "SORTWORK.tmp".
+
+           SELECT SORTED-FILE ASSIGN TO "PARKING-SORTED.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SORTED-STATUS.
+
+           SELECT BACKUP-FILE ASSIGN TO WS-BACKUP-FILENAME
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS BKP-STUDENT-NUMBER
+               FILE STATUS IS WS-BACKUP-STATUS.
+
+           SELECT SCANNER-FILE ASSIGN TO "SCANNER-FEED.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SCANNER-STATUS.
+
+           SELECT VIOLATION-FILE ASSIGN TO "PARKING-VIOLATIONS.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS VIO-KEY
+               ALTERNATE RECORD KEY IS VIO-STUDENT-NUMBER
+                   WITH DUPLICATES
+               FILE STATUS IS WS-VIOLATION-STATUS.
+
+           SELECT STUDENT-MASTER-FILE ASSIGN TO "STUDENT-MASTER.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MST-STUDENT-NUMBER
+               FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT DATERANGE-FILE ASSIGN TO "PARKING-DATERANGE.rpt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DATERANGE-STATUS.
+
+           SELECT ERROR-FILE ASSIGN TO "PARKING-ERRORS.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERROR-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  PARKING-FILE.
@@ -17,25 +81,261 @@
            05 MOTORCYCLE-MODEL  PIC X(20).
            05 LICENSE-PLATE     PIC X(6).
            05 MOTORCYCLE-COLOR  PIC X(10).
+           05 VEHICLE-TYPE      PIC X(10).
+               88 IS-MOTORCYCLE  VALUE "MOTORCYCLE".
+               88 IS-CAR         VALUE "CAR".
+               88 IS-BICYCLE     VALUE "BICYCLE".
+           05 LOT-ID            PIC X(10).
            05 TIME-OF-ENTRY     PIC X(25).
            05 TIME-OF-EXIT      PIC X(25).
+           05 FEE-AMOUNT        PIC 9(5)V99 VALUE 0.
+
+       FD  CONFIG-FILE.
+       01  CONFIG-RECORD.
+           05 CONFIG-KEY        PIC X(20).
+           05 CONFIG-VALUE      PIC X(15).
+
+       FD  CSV-FILE.
+       01  CSV-RECORD            PIC X(150).
+
+       FD  HISTORY-FILE.
+       01  HISTORY-RECORD.
+           05 HIST-STUDENT-NUMBER    PIC X(11).
+           05 HIST-STUDENT-NAME      PIC X(30).
+           05 HIST-MOTORCYCLE-MODEL  PIC X(20).
+           05 HIST-LICENSE-PLATE     PIC X(6).
+           05 HIST-MOTORCYCLE-COLOR  PIC X(10).
+           05 HIST-VEHICLE-TYPE      PIC X(10).
+           05 HIST-LOT-ID            PIC X(10).
+           05 HIST-TIME-OF-ENTRY     PIC X(25).
+           05 HIST-TIME-OF-EXIT      PIC X(25).
+           05 HIST-FEE-AMOUNT        PIC 9(5)V99.
+
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD          PIC X(160).
+
+       FD  BLACKLIST-FILE.
+       01  BLACKLIST-RECORD.
+           05 BL-STUDENT-NUMBER  PIC X(11).
+           05 BL-REASON          PIC X(40).
+
+      * WORK RECORD FOR THE SORT VERB - LAYOUT MUST MIRROR PARKING-
+      * RECORD FIELD FOR FIELD SO "SORT ... USING PARKING-FILE" LINES
+      * UP THE BYTES CORRECTLY
+       SD  SORT-WORK-FILE.
+       01  SORT-RECORD.
+           05 SRT-STUDENT-NUMBER    PIC X(11).
+           05 SRT-STUDENT-NAME      PIC X(30).
+           05 SRT-MOTORCYCLE-MODEL  PIC X(20).
+           05 SRT-LICENSE-PLATE     PIC X(6).
+           05 SRT-MOTORCYCLE-COLOR  PIC X(10).
+           05 SRT-VEHICLE-TYPE      PIC X(10).
+           05 SRT-LOT-ID            PIC X(10).
+           05 SRT-TIME-OF-ENTRY     PIC X(25).
+           05 SRT-TIME-OF-EXIT      PIC X(25).
+           05 SRT-FEE-AMOUNT        PIC 9(5)V99.
+
+       FD  SORTED-FILE.
+       01  SORTED-RECORD.
+           05 RPT-STUDENT-NUMBER    PIC X(11).
+           05 RPT-STUDENT-NAME      PIC X(30).
+           05 RPT-MOTORCYCLE-MODEL  PIC X(20).
+           05 RPT-LICENSE-PLATE     PIC X(6).
+           05 RPT-MOTORCYCLE-COLOR  PIC X(10).
+           05 RPT-VEHICLE-TYPE      PIC X(10).
+           05 RPT-LOT-ID            PIC X(10).
+           05 RPT-TIME-OF-ENTRY     PIC X(25).
+           05 RPT-TIME-OF-EXIT      PIC X(25).
+           05 RPT-FEE-AMOUNT        PIC 9(5)V99.
+
+       FD  BACKUP-FILE.
+       01  BACKUP-RECORD.
+           05 BKP-STUDENT-NUMBER    PIC X(11).
+           05 BKP-STUDENT-NAME      PIC X(30).
+           05 BKP-MOTORCYCLE-MODEL  PIC X(20).
+           05 BKP-LICENSE-PLATE     PIC X(6).
+           05 BKP-MOTORCYCLE-COLOR  PIC X(10).
+           05 BKP-VEHICLE-TYPE      PIC X(10).
+           05 BKP-LOT-ID            PIC X(10).
+           05 BKP-TIME-OF-ENTRY     PIC X(25).
+           05 BKP-TIME-OF-EXIT      PIC X(25).
+           05 BKP-FEE-AMOUNT        PIC 9(5)V99.
+
+      * ONE LINE PER GATE SCANNER READING - STUDENT NUMBER AND PLATE
+      * COME FROM THE TAG/PLATE READER, VEHICLE TYPE AND LOT-ID FROM
+      * WHICHEVER GATE/LANE THE READER IS MOUNTED AT
+       FD  SCANNER-FILE.
+       01  SCANNER-RECORD.
+           05 SCN-STUDENT-NUMBER    PIC X(11).
+           05 SCN-LICENSE-PLATE     PIC X(6).
+           05 SCN-VEHICLE-TYPE      PIC X(10).
+           05 SCN-LOT-ID            PIC X(10).
+
+      * VIO-KEY IS THE PRIMARY (COMPOSITE) KEY; VIO-STUDENT-NUMBER IS
+      * ALSO AN ALTERNATE KEY (DUPLICATES ALLOWED) SO VIEW-VIOLATION-
+      * HISTORY CAN PULL EVERY CITATION FOR ONE STUDENT IN DATE ORDER.
+      * VIO-TIME-LOGGED IS PART OF THE KEY (NOT JUST STUDENT + DATE)
+      * SO A STUDENT CITED MORE THAN ONCE ON THE SAME CALENDAR DAY GETS
+      * A DISTINCT RECORD FOR EACH CITATION INSTEAD OF COLLIDING
+       FD  VIOLATION-FILE.
+       01  VIOLATION-RECORD.
+           05 VIO-KEY.
+               10 VIO-STUDENT-NUMBER    PIC X(11).
+               10 VIO-VIOLATION-DATE    PIC X(10).
+               10 VIO-TIME-LOGGED       PIC X(08).
+           05 VIO-VIOLATION-TYPE        PIC X(30).
+           05 VIO-DESCRIPTION           PIC X(40).
+           05 VIO-ISSUED-BY             PIC X(20).
+
+      * THE REGISTRAR'S MASTER ROSTER - MAINTAINED OUTSIDE THIS PROGRAM.
+      * NEW-PARKING CROSS-REFERENCES AGAINST IT INSTEAD OF TAKING THE
+      * STUDENT'S NAME AND PLATE ON FAITH
+       FD  STUDENT-MASTER-FILE.
+       01  STUDENT-MASTER-RECORD.
+           05 MST-STUDENT-NUMBER    PIC X(11).
+           05 MST-STUDENT-NAME      PIC X(30).
+           05 MST-LICENSE-PLATE     PIC X(6).
+
+      * FORMAL PRINTED REPORT - CARRIAGE-CONTROL CHARACTER IN COLUMN 1
+      * ('1' = START NEW PAGE, ' ' = SINGLE SPACE) THE SAME WAY A LINE
+      * PRINTER WOULD EXPECT IT
+       FD  DATERANGE-FILE.
+       01  DATERANGE-RECORD.
+           05 RPT-CARRIAGE-CONTROL  PIC X.
+           05 RPT-LINE-TEXT         PIC X(131).
+
+      * PERMANENT LOG OF FILE-STATUS ERRORS - ONE LINE PER ERROR,
+      * CARRYING THE TIMESTAMP AND THE PARAGRAPH THAT HIT IT, SO A
+      * PATTERN OF DISK/FILE TROUBLE CAN BE SPOTTED AFTER THE FACT
+      * INSTEAD OF SCROLLING BACK THROUGH CONSOLE OUTPUT.
+       FD  ERROR-FILE.
+       01  ERROR-RECORD             PIC X(110).
 
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS        PIC XX.
+       01  WS-PARKING-FILENAME   PIC X(20).
+       01  WS-PERIOD-YEAR        PIC 9(4).
+       01  WS-PERIOD-MONTH       PIC 99.
+       01  WS-PRIOR-PERIOD-TRIES PIC 9(2) VALUE 0.
+       01  WS-PRIOR-MONTH-LIMIT  PIC 9(2) VALUE 12.
+       01  WS-SAVED-PARKING-FILENAME PIC X(20).
+       01  WS-SAVED-PERIOD-YEAR  PIC 9(4).
+       01  WS-SAVED-PERIOD-MONTH PIC 99.
+       01  WS-CONFIG-STATUS      PIC XX.
+       01  WS-CSV-STATUS         PIC XX.
+       01  WS-HISTORY-STATUS     PIC XX.
+       01  WS-CUTOFF-DATE        PIC X(10).
+       01  WS-ARCHIVE-COUNT      PIC 9(5) VALUE 0.
+       01  WS-PLATE-MATCH-COUNT  PIC 9(5) VALUE 0.
+       01  WS-PLATE-BEST-MATCH   PIC X(11).
+       01  WS-PLATE-OPEN-FOUND   PIC X VALUE 'N'.
+       01  WS-AUDIT-STATUS       PIC XX.
+       01  WS-BLACKLIST-STATUS   PIC XX.
+       01  WS-SORTED-STATUS      PIC XX.
+       01  WS-SORT-CHOICE        PIC 9 VALUE 1.
+       01  WS-BACKUP-STATUS      PIC XX.
+       01  WS-BACKUP-FILENAME    PIC X(40).
+       01  WS-SCANNER-STATUS     PIC XX.
+       01  WS-SCANNER-READ-COUNT PIC 9(5) VALUE 0.
+       01  WS-SCANNER-SKIP-COUNT PIC 9(5) VALUE 0.
+       01  WS-VIOLATION-STATUS   PIC XX.
+       01  WS-VIOLATION-INPUT.
+           05 WS-VIOLATION-TYPE  PIC X(30).
+           05 WS-VIOLATION-DESC  PIC X(40).
+           05 WS-ISSUED-BY       PIC X(20).
+       01  WS-VIOLATION-DATE     PIC X(10).
+       01  WS-VIOLATION-TIME-LOGGED PIC X(08).
+       01  WS-VIOLATION-COUNT    PIC 9(4) VALUE 0.
+       01  WS-VIOLATION-THRESHOLD PIC 9 VALUE 3.
+       01  WS-STUDENT-ON-RECORD  PIC X VALUE 'N'.
+       01  WS-BLACKLIST-REASON   PIC X(40).
+       01  WS-MASTER-STATUS      PIC XX.
+       01  WS-ON-ROSTER          PIC X VALUE 'N'.
+       01  WS-MASTER-PLATE       PIC X(6).
+       01  WS-DATERANGE-STATUS   PIC XX.
+       01  WS-RPT-START-DATE     PIC X(10).
+       01  WS-RPT-END-DATE       PIC X(10).
+       01  WS-RPT-PAGE-NUM       PIC 9(3) VALUE 0.
+       01  WS-RPT-LINE-COUNT     PIC 9(3) VALUE 0.
+       01  WS-RPT-LINES-PER-PAGE PIC 9(3) VALUE 20.
+       01  WS-RPT-RECORD-COUNT   PIC 9(5) VALUE 0.
+       01  WS-RPT-DETAIL-LINE    PIC X(131).
+       01  WS-ERROR-FILE-STATUS  PIC XX.
+       01  WS-ERROR-PARAGRAPH    PIC X(25).
+       01  WS-AUDIT-ACTION       PIC X(10).
+       01  WS-AUDIT-BEFORE       PIC X(40).
+       01  WS-AUDIT-AFTER        PIC X(40).
+       01  WS-AUDIT-OLD-NAME     PIC X(30).
+       01  WS-AUDIT-OLD-MODEL    PIC X(20).
+       01  WS-AUDIT-OLD-PLATE    PIC X(6).
+       01  WS-AUDIT-OLD-COLOR    PIC X(10).
+       01  WS-AUDIT-OLD-ENTRY    PIC X(25).
+       01  WS-AUDIT-OLD-EXIT     PIC X(25).
+       01  WS-SHIFT-START        PIC X(19).
+       01  WS-SHIFT-END          PIC X(19).
+       01  WS-SHIFT-DATETIME     PIC X(19).
+       01  WS-SHIFT-ACTION       PIC X(10).
+       01  WS-SHIFT-IN-COUNT     PIC 9(5) VALUE 0.
+       01  WS-SHIFT-OUT-COUNT    PIC 9(5) VALUE 0.
+       01  WS-SHIFT-NET-COUNT    PIC S9(6) VALUE 0.
+       01  WS-CONFIG-TABLE.
+           05 WS-CONFIG-ENTRY OCCURS 20 TIMES
+                               INDEXED BY WS-CONFIG-IDX.
+               10 WS-CFG-KEY     PIC X(20).
+               10 WS-CFG-VALUE   PIC X(15).
+       01  WS-CONFIG-COUNT       PIC 9(4) VALUE 0.
+       01  WS-CFG-SEARCH-KEY     PIC X(20).
+       01  WS-CFG-SEARCH-VALUE   PIC X(15).
+       01  WS-LOT-CAPACITY       PIC 9(4) VALUE 50.
+       01  WS-SLOTS-USED         PIC 9(4) VALUE 0.
+       01  WS-PROSPECTIVE-WEIGHT PIC 9(4) VALUE 1.
+       01  WS-SLOTS-BY-TYPE.
+           05 WS-SLOTS-MOTORCYCLE PIC 9(4) VALUE 0.
+           05 WS-SLOTS-CAR        PIC 9(4) VALUE 0.
+           05 WS-SLOTS-BICYCLE    PIC 9(4) VALUE 0.
+       01  WS-FILTER-TYPE        PIC X(10) VALUE "ALL".
+      * TABLE USED BY PER-ZONE-CAPACITY-REPORT TO TALLY HOW MANY
+      * VEHICLES ARE CURRENTLY PARKED IN EACH LOT-ID ENCOUNTERED
+       01  WS-LOT-TABLE.
+           05 WS-LOT-ENTRY OCCURS 20 TIMES
+                           INDEXED BY WS-LOT-IDX.
+               10 WS-LOT-NAME    PIC X(10).
+               10 WS-LOT-COUNT   PIC 9(4).
+       01  WS-LOT-TABLE-COUNT    PIC 9(4) VALUE 0.
+       01  WS-LOT-FOUND-FLAG     PIC X VALUE 'N'.
+       01  WS-HOURLY-RATE        PIC 9(5)V99 VALUE 20.00.
+       01  WS-BILLED-HOURS       PIC 9(6) VALUE 0.
+       01  WS-DAILY-REVENUE      PIC 9(7)V99 VALUE 0.
+       01  WS-FEE-DISPLAY        PIC ZZZZ9.99.
        01  WS-OPTIONS.
-           05 WS-OPTION         PIC 9 VALUE 0.
+           05 WS-OPTION         PIC 99 VALUE 0.
+       01  WS-RUN-MODE          PIC X(10) VALUE SPACES.
+       01  WS-SEARCH-MODE       PIC 9 VALUE 1.
+       01  WS-PLATE-FORMAT-CHECK.
+           05 WS-PLATE-IDX          PIC 9(2) VALUE 0.
+           05 WS-PLATE-CHAR         PIC X VALUE SPACE.
+           05 WS-PLATE-SEEN-DIGIT   PIC X VALUE 'N'.
+           05 WS-PLATE-FORMAT-OK    PIC X VALUE 'Y'.
+           05 WS-PLATE-LETTER-COUNT PIC 9 VALUE 0.
+           05 WS-PLATE-DIGIT-COUNT  PIC 9 VALUE 0.
        01  WS-INPUT.
            05 WS-STUDENT-NUMBER PIC X(11).
            05 WS-STUDENT-NAME   PIC X(30).
            05 WS-MODEL          PIC X(20).
            05 WS-PLATE          PIC X(6).
            05 WS-COLOR          PIC X(10).
+           05 WS-VEHICLE-TYPE   PIC X(10).
+           05 WS-LOT-ID         PIC X(10).
        01  WS-TIMESTAMP.
            05 WS-DATE-TIME      PIC X(25).
        01  WS-STATUS-FLAGS.
            05 VALID-INPUT       PIC X VALUE 'N'.
            05 RECORD-FOUND      PIC X VALUE 'N'.
            05 END-OF-FILE       PIC X VALUE 'N'.
+           05 WS-REOPEN-EXISTING PIC X VALUE 'N'.
+           05 WS-BLACKLISTED     PIC X VALUE 'N'.
+           05 WS-CONFIRMED       PIC X VALUE 'N'.
+       01  WS-CONFIRM-YN         PIC X VALUE SPACE.
        01  WS-CURRENT-DATE.
            05  WS-YEAR           PIC 9(4).
            05  WS-MONTH          PIC 99.
@@ -49,101 +349,491 @@
            05  WS-GMT-MINUTES    PIC 99.
        01  WS-EOF              PIC X VALUE 'N'.
        01  WS-FILE-ERROR       PIC X(50).
+       01  WS-ELAPSED-TIMESTAMP  PIC X(25).
+       01  WS-ELAPSED-YEAR        PIC 9(4).
+       01  WS-ELAPSED-MONTH       PIC 99.
+       01  WS-ELAPSED-DAY         PIC 99.
+       01  WS-ELAPSED-HOUR        PIC 99.
+       01  WS-ELAPSED-MINUTE      PIC 99.
+       01  WS-ELAPSED-MINUTES-OUT PIC S9(9) COMP.
+       01  WS-ELAPSED-MINUTES-1   PIC S9(9) COMP.
+       01  WS-ELAPSED-MINUTES-2   PIC S9(9) COMP.
+       01  WS-ELAPSED-DIFF        PIC S9(9) COMP.
+       01  WS-ELAPSED-HOURS-OUT   PIC 9(6).
+       01  WS-ELAPSED-MINS-OUT    PIC 99.
+       01  WS-OVERSTAY-FLAG       PIC X VALUE 'N'.
+           88 IS-OVERSTAY         VALUE 'Y'.
 
       * MAIN FUNCTION
        PROCEDURE DIVISION.
+      * WHEN LAUNCHED WITH A "BATCH" OR "EOD" RUN-TIME PARAMETER (E.G.
+      * FROM A SCHEDULER AT CLOSING TIME) THE PROGRAM RUNS THE END-OF-
+      * DAY TASKS UNATTENDED INSTEAD OF WAITING ON THE MENU/ACCEPT LOOP
        MAIN-PARAGRAPH.
            PERFORM INITIALIZE-PROGRAM
-           PERFORM DISPLAY-MENU UNTIL WS-OPTION = 6
+           ACCEPT WS-RUN-MODE FROM COMMAND-LINE
+           MOVE FUNCTION UPPER-CASE(WS-RUN-MODE) TO WS-RUN-MODE
+           IF WS-RUN-MODE = "BATCH" OR WS-RUN-MODE = "EOD"
+               PERFORM END-OF-DAY-BATCH
+           ELSE
+               PERFORM DISPLAY-MENU UNTIL WS-OPTION = 99
+           END-IF
            PERFORM TERMINATE-PROGRAM
            STOP RUN.
 
-      * DEBUGGING FUNCTION & AUTO GENERATES .DAT FILE
-       INITIALIZE-PROGRAM.
+      * LOADS TUNABLE SETTINGS (LOT CAPACITY, ETC) FROM A CONTROL FILE
+      * SO THEY DON'T HAVE TO BE HARDCODED AND RECOMPILED TO CHANGE
+       LOAD-CONFIGURATION.
+           MOVE 0 TO WS-CONFIG-COUNT
+           OPEN INPUT CONFIG-FILE
+           IF WS-CONFIG-STATUS = "35"
+               OPEN OUTPUT CONFIG-FILE
+               MOVE "LOT-CAPACITY" TO CONFIG-KEY
+               MOVE "50" TO CONFIG-VALUE
+               WRITE CONFIG-RECORD
+               MOVE "HOURLY-RATE" TO CONFIG-KEY
+               MOVE "20.00" TO CONFIG-VALUE
+               WRITE CONFIG-RECORD
+               CLOSE CONFIG-FILE
+               OPEN INPUT CONFIG-FILE
+           END-IF
+           IF WS-CONFIG-STATUS = "00"
+               MOVE 'N' TO END-OF-FILE
+               PERFORM UNTIL END-OF-FILE = 'Y'
+                   READ CONFIG-FILE
+                       AT END
+                           MOVE 'Y' TO END-OF-FILE
+                       NOT AT END
+                           ADD 1 TO WS-CONFIG-COUNT
+                           MOVE CONFIG-KEY
+                               TO WS-CFG-KEY(WS-CONFIG-COUNT)
+                           MOVE CONFIG-VALUE
+                               TO WS-CFG-VALUE(WS-CONFIG-COUNT)
+                   END-READ
+               END-PERFORM
+               CLOSE CONFIG-FILE
+           END-IF
+           IF WS-CONFIG-STATUS NOT = "35"
+               AND WS-CONFIG-STATUS NOT = "00"
+               STRING "File Open Error: " WS-CONFIG-STATUS
+                   INTO WS-FILE-ERROR
+               MOVE "LOAD-CONFIGURATION" TO WS-ERROR-PARAGRAPH
+               PERFORM LOG-FILE-ERROR
+           END-IF
+
+           MOVE "LOT-CAPACITY" TO WS-CFG-SEARCH-KEY
+           PERFORM GET-CONFIG-VALUE
+           IF WS-CFG-SEARCH-VALUE NOT = SPACES
+               MOVE FUNCTION NUMVAL(WS-CFG-SEARCH-VALUE)
+                   TO WS-LOT-CAPACITY
+           END-IF
+
+           MOVE "HOURLY-RATE" TO WS-CFG-SEARCH-KEY
+           PERFORM GET-CONFIG-VALUE
+           IF WS-CFG-SEARCH-VALUE NOT = SPACES
+               MOVE FUNCTION NUMVAL(WS-CFG-SEARCH-VALUE)
+                   TO WS-HOURLY-RATE
+           END-IF
+           .
+
+      * LOOKS UP ONE KEY IN THE CONFIG TABLE LOADED ABOVE
+       GET-CONFIG-VALUE.
+           MOVE SPACES TO WS-CFG-SEARCH-VALUE
+           SET WS-CONFIG-IDX TO 1
+           SEARCH WS-CONFIG-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-CFG-KEY(WS-CONFIG-IDX) = WS-CFG-SEARCH-KEY
+                   MOVE WS-CFG-VALUE(WS-CONFIG-IDX)
+                       TO WS-CFG-SEARCH-VALUE
+           END-SEARCH
+           .
+
+      * COUNTS PARKING-RECORDs STILL ON THE LOT (TIME-OF-EXIT BLANK)
+      * SO NEW-PARKING CAN ENFORCE THE CONFIGURED CAPACITY LIMIT. A CAR
+      * TAKES UP TWO MOTORCYCLE-SIZED SLOTS, SO WS-SLOTS-USED IS A
+      * WEIGHTED TOTAL WHILE WS-SLOTS-BY-TYPE KEEPS THE RAW PER-TYPE
+      * COUNTS FOR THE CAPACITY BREAKDOWN DISPLAYED TO THE CLERK. A
+      * VISIT OPENED BEFORE THE FILE ROLLED OVER TO A NEW MONTH IS
+      * STILL OCCUPYING A SLOT, SO PRIOR PERIODS' FILES ARE SWEPT TOO.
+       COUNT-PARKED-SLOTS.
+           MOVE 0 TO WS-SLOTS-USED
+           MOVE 0 TO WS-SLOTS-MOTORCYCLE
+           MOVE 0 TO WS-SLOTS-CAR
+           MOVE 0 TO WS-SLOTS-BICYCLE
+           CLOSE PARKING-FILE
+           OPEN INPUT PARKING-FILE
+           MOVE 'N' TO END-OF-FILE
+           PERFORM UNTIL END-OF-FILE = 'Y'
+               READ PARKING-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO END-OF-FILE
+                   NOT AT END
+                       IF TIME-OF-EXIT = SPACES
+                           PERFORM TALLY-PARKED-SLOT
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE PARKING-FILE
+
+           MOVE WS-PARKING-FILENAME TO WS-SAVED-PARKING-FILENAME
+           MOVE WS-PERIOD-YEAR TO WS-SAVED-PERIOD-YEAR
+           MOVE WS-PERIOD-MONTH TO WS-SAVED-PERIOD-MONTH
+           MOVE 0 TO WS-PRIOR-PERIOD-TRIES
+           PERFORM UNTIL WS-PRIOR-PERIOD-TRIES = WS-PRIOR-MONTH-LIMIT
+               ADD 1 TO WS-PRIOR-PERIOD-TRIES
+               PERFORM DECREMENT-PARKING-PERIOD
+               PERFORM BUILD-PARKING-FILENAME
+               OPEN INPUT PARKING-FILE
+               IF WS-FILE-STATUS = "00"
+                   MOVE 'N' TO END-OF-FILE
+                   PERFORM UNTIL END-OF-FILE = 'Y'
+                       READ PARKING-FILE NEXT RECORD
+                           AT END
+                               MOVE 'Y' TO END-OF-FILE
+                           NOT AT END
+                               IF TIME-OF-EXIT = SPACES
+                                   PERFORM TALLY-PARKED-SLOT
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE PARKING-FILE
+               END-IF
+           END-PERFORM
+
+           MOVE WS-SAVED-PERIOD-YEAR TO WS-PERIOD-YEAR
+           MOVE WS-SAVED-PERIOD-MONTH TO WS-PERIOD-MONTH
+           MOVE WS-SAVED-PARKING-FILENAME TO WS-PARKING-FILENAME
            OPEN I-O PARKING-FILE
            IF WS-FILE-STATUS NOT = "00"
-               IF WS-FILE-STATUS = "35"
-                   OPEN OUTPUT PARKING-FILE
-                   IF WS-FILE-STATUS NOT = "00"
-                       STRING "Create File Error: " WS-FILE-STATUS
-                           INTO WS-FILE-ERROR
-                       DISPLAY WS-FILE-ERROR
-                       STOP RUN
+               STRING "Reopen Error: " WS-FILE-STATUS
+                   INTO WS-FILE-ERROR
+               MOVE "COUNT-PARKED-SLOTS" TO WS-ERROR-PARAGRAPH
+               PERFORM LOG-FILE-ERROR
+           END-IF
+           .
+
+      * PER-RECORD WEIGHTING SHARED BY EVERY OPEN-VISIT SCAN IN
+      * COUNT-PARKED-SLOTS, BOTH FOR THE CURRENT PERIOD AND FOR EACH
+      * PRIOR PERIOD SWEPT FOR VISITS STILL OPEN ACROSS A MONTH
+      * BOUNDARY.
+       TALLY-PARKED-SLOT.
+           EVALUATE TRUE
+               WHEN IS-CAR
+                   ADD 2 TO WS-SLOTS-USED
+                   ADD 1 TO WS-SLOTS-CAR
+               WHEN IS-BICYCLE
+                   ADD 1 TO WS-SLOTS-USED
+                   ADD 1 TO WS-SLOTS-BICYCLE
+               WHEN OTHER
+                   ADD 1 TO WS-SLOTS-USED
+                   ADD 1 TO WS-SLOTS-MOTORCYCLE
+           END-EVALUATE
+           .
+
+      * LOOKS FOR AN OPEN (NOT-YET-EXITED) RECORD FOR WS-STUDENT-NUMBER
+      * SO NEW-PARKING CAN REFUSE A SECOND SIMULTANEOUS CHECK-IN.
+      * STUDENT-NUMBER IS THE FILE'S RECORD KEY, SO A DIRECT READ
+      * FINDS THE STUDENT'S ONE-AND-ONLY RECORD (IF ANY) IN ONE STEP.
+      * WHEN THAT RECORD IS ALREADY CLOSED OUT (A PAST VISIT),
+      * WS-REOPEN-EXISTING IS SET SO NEW-PARKING REWRITES IT FOR THE
+      * NEW VISIT INSTEAD OF ATTEMPTING A DUPLICATE-KEY WRITE. THE
+      * CLOSED VISIT'S FIELDS ARE STAGED INTO HIST-xxx AND WS-AUDIT-
+      * OLD-xxx RIGHT HERE, BEFORE THE CALLER OVERWRITES PARKING-RECORD
+      * WITH THE NEW VISIT'S DETAILS - THE CALLER THEN PERFORMS
+      * ARCHIVE-PRIOR-VISIT TO WRITE THE STAGED ROW TO HISTORY-FILE
+      * ONLY IF IT ACTUALLY GOES THROUGH WITH THE REWRITE.
+       CHECK-ALREADY-PARKED.
+           MOVE 'N' TO RECORD-FOUND
+           MOVE 'N' TO WS-REOPEN-EXISTING
+           MOVE WS-STUDENT-NUMBER TO STUDENT-NUMBER
+           READ PARKING-FILE
+               INVALID KEY
+                   PERFORM CHECK-PRIOR-PERIODS-FOR-OPEN
+               NOT INVALID KEY
+                   IF TIME-OF-EXIT = SPACES
+                       MOVE 'Y' TO RECORD-FOUND
+                   ELSE
+                       MOVE 'Y' TO WS-REOPEN-EXISTING
+                       MOVE STUDENT-NAME TO WS-AUDIT-OLD-NAME
+                       MOVE MOTORCYCLE-MODEL TO WS-AUDIT-OLD-MODEL
+                       MOVE LICENSE-PLATE TO WS-AUDIT-OLD-PLATE
+                       MOVE MOTORCYCLE-COLOR TO WS-AUDIT-OLD-COLOR
+                       MOVE TIME-OF-ENTRY TO WS-AUDIT-OLD-ENTRY
+                       MOVE TIME-OF-EXIT TO WS-AUDIT-OLD-EXIT
+                       MOVE STUDENT-NUMBER TO HIST-STUDENT-NUMBER
+                       MOVE STUDENT-NAME TO HIST-STUDENT-NAME
+                       MOVE MOTORCYCLE-MODEL TO HIST-MOTORCYCLE-MODEL
+                       MOVE LICENSE-PLATE TO HIST-LICENSE-PLATE
+                       MOVE MOTORCYCLE-COLOR TO HIST-MOTORCYCLE-COLOR
+                       MOVE VEHICLE-TYPE TO HIST-VEHICLE-TYPE
+                       MOVE LOT-ID TO HIST-LOT-ID
+                       MOVE TIME-OF-ENTRY TO HIST-TIME-OF-ENTRY
+                       MOVE TIME-OF-EXIT TO HIST-TIME-OF-EXIT
+                       MOVE FEE-AMOUNT TO HIST-FEE-AMOUNT
                    END-IF
+           END-READ
+           .
+
+      * A STUDENT WITH NO RECORD IN THE CURRENT PERIOD'S FILE MAY
+      * STILL HAVE AN OPEN VISIT SITTING IN AN EARLIER MONTH'S
+      * PARKING.dat (CHECKED IN BEFORE THE FILE ROLLED OVER, NEVER
+      * CHECKED OUT). WITHOUT THIS, CHECK-ALREADY-PARKED WOULD LET
+      * THEM CHECK IN AGAIN THIS MONTH, LEAVING TWO OPEN RECORDS FOR
+      * THE SAME STUDENT ACROSS TWO DIFFERENT FILES. UNLIKE
+      * FIND-IN-PRIOR-MONTHS, THIS ALWAYS LEAVES PARKING-FILE BACK ON
+      * THE CURRENT PERIOD WHEN IT'S DONE - A NEW CHECK-IN BELONGS IN
+      * THIS MONTH'S FILE, SO A HISTORICAL OPEN RECORD ONLY NEEDS TO
+      * BLOCK IT, NEVER HOST IT.
+       CHECK-PRIOR-PERIODS-FOR-OPEN.
+           MOVE WS-PARKING-FILENAME TO WS-SAVED-PARKING-FILENAME
+           MOVE WS-PERIOD-YEAR TO WS-SAVED-PERIOD-YEAR
+           MOVE WS-PERIOD-MONTH TO WS-SAVED-PERIOD-MONTH
+           CLOSE PARKING-FILE
+           MOVE 0 TO WS-PRIOR-PERIOD-TRIES
+           PERFORM UNTIL RECORD-FOUND = 'Y'
+                   OR WS-PRIOR-PERIOD-TRIES = WS-PRIOR-MONTH-LIMIT
+               ADD 1 TO WS-PRIOR-PERIOD-TRIES
+               PERFORM DECREMENT-PARKING-PERIOD
+               PERFORM BUILD-PARKING-FILENAME
+               OPEN INPUT PARKING-FILE
+               IF WS-FILE-STATUS = "00"
+                   MOVE WS-STUDENT-NUMBER TO STUDENT-NUMBER
+                   READ PARKING-FILE
+                       INVALID KEY
+                           CONTINUE
+                       NOT INVALID KEY
+                           IF TIME-OF-EXIT = SPACES
+                               MOVE 'Y' TO RECORD-FOUND
+                           END-IF
+                   END-READ
                    CLOSE PARKING-FILE
-                   OPEN I-O PARKING-FILE
-               ELSE
-                   STRING "Open Error: " WS-FILE-STATUS
-                       INTO WS-FILE-ERROR
-                   DISPLAY WS-FILE-ERROR
-                   STOP RUN
                END-IF
+           END-PERFORM
+
+           MOVE WS-SAVED-PERIOD-YEAR TO WS-PERIOD-YEAR
+           MOVE WS-SAVED-PERIOD-MONTH TO WS-PERIOD-MONTH
+           MOVE WS-SAVED-PARKING-FILENAME TO WS-PARKING-FILENAME
+           OPEN I-O PARKING-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               STRING "Reopen Error: " WS-FILE-STATUS
+                   INTO WS-FILE-ERROR
+               MOVE "CHECK-PRIOR-PERIODS-FOR-OPEN"
+                   TO WS-ERROR-PARAGRAPH
+               PERFORM LOG-FILE-ERROR
            END-IF
            .
 
-      * MAIN MENU
-       DISPLAY-MENU.
-           DISPLAY "--- RTU STUDENT PARKING SYSTEM ---".
-           DISPLAY "1. New Parking".
-           DISPLAY "2. Edit Parking".
-           DISPLAY "3. Display Parking Info".
-           DISPLAY "4. Exit Parking".
-           DISPLAY "5. Display All Data".
-           DISPLAY "6. Exit Program".
-           DISPLAY "Enter your option: " WITH NO ADVANCING.
-           ACCEPT WS-OPTION.
+      * WRITES THE CLOSED VISIT STAGED BY CHECK-ALREADY-PARKED (STILL
+      * SITTING IN HIST-xxx) OUT TO PARKING-HISTORY.dat. CALLED BY
+      * NEW-PARKING/PROCESS-SCANNER-RECORD IMMEDIATELY BEFORE THE
+      * REWRITE THAT OVERWRITES THE RETURNING STUDENT'S CLOSED RECORD
+      * WITH THE NEW VISIT, SO THE PRIOR VISIT'S ENTRY/EXIT/FEE DATA
+      * IS NEVER LOST WITH NO TRACE - THE SAME DESTINATION FILE
+      * ARCHIVE-RECORDS-BY-CUTOFF USES FOR EVERY OTHER CLOSED RECORD.
+       ARCHIVE-PRIOR-VISIT.
+           OPEN EXTEND HISTORY-FILE
+           IF WS-HISTORY-STATUS = "35"
+               OPEN OUTPUT HISTORY-FILE
+               CLOSE HISTORY-FILE
+               OPEN EXTEND HISTORY-FILE
+           END-IF
+           IF WS-HISTORY-STATUS NOT = "00"
+               STRING "History Open Error: " WS-HISTORY-STATUS
+                   INTO WS-FILE-ERROR
+               MOVE "ARCHIVE-PRIOR-VISIT" TO WS-ERROR-PARAGRAPH
+               PERFORM LOG-FILE-ERROR
+               EXIT PARAGRAPH
+           END-IF
 
-           EVALUATE WS-OPTION
-               WHEN 1
-                   PERFORM NEW-PARKING
-               WHEN 2
-                   PERFORM EDIT-PARKING
-               WHEN 3
-                   PERFORM DISPLAY-PARKING-INFO
-               WHEN 4
-                   PERFORM EXIT-PARKING
-               WHEN 5
-                   PERFORM DISPLAY-ALL-DATA
-               WHEN 6
-                   DISPLAY "Exiting Program..."
-               WHEN OTHER
-                   DISPLAY "Invalid Option! Try Again."
-           END-EVALUATE.
+           WRITE HISTORY-RECORD
+           IF WS-HISTORY-STATUS NOT = "00"
+               STRING "History Write Error: " WS-HISTORY-STATUS
+                   INTO WS-FILE-ERROR
+               MOVE "ARCHIVE-PRIOR-VISIT" TO WS-ERROR-PARAGRAPH
+               PERFORM LOG-FILE-ERROR
+           END-IF
+           CLOSE HISTORY-FILE
+           .
 
-      * FUNCTION DEFINITIONS (CRUD)
-      
-      * CREATE FUNCTION
-       NEW-PARKING.
-           CLOSE PARKING-FILE
-           OPEN EXTEND PARKING-FILE
-           IF WS-FILE-STATUS NOT = "00"
-               STRING "File Open Error: " WS-FILE-STATUS
+      * LOOKS UP WS-STUDENT-NUMBER IN PARKING-BLACKLIST.dat SO NEW-
+      * PARKING CAN REFUSE ENTRY TO STUDENTS UNDER A DISCIPLINARY HOLD
+       CHECK-BLACKLIST.
+           MOVE 'N' TO WS-BLACKLISTED
+           OPEN INPUT BLACKLIST-FILE
+           IF WS-BLACKLIST-STATUS = "35"
+               OPEN OUTPUT BLACKLIST-FILE
+               CLOSE BLACKLIST-FILE
+               OPEN INPUT BLACKLIST-FILE
+           END-IF
+           IF WS-BLACKLIST-STATUS NOT = "00"
+               STRING "Blacklist Open Error: " WS-BLACKLIST-STATUS
+                   INTO WS-FILE-ERROR
+               MOVE "CHECK-BLACKLIST" TO WS-ERROR-PARAGRAPH
+               PERFORM LOG-FILE-ERROR
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-STUDENT-NUMBER TO BL-STUDENT-NUMBER
+           READ BLACKLIST-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-BLACKLISTED
+           END-READ
+           CLOSE BLACKLIST-FILE
+           .
+
+      * LOOKS UP WS-STUDENT-NUMBER IN THE REGISTRAR'S MASTER ROSTER.
+      * WHEN FOUND, CARRIES THE OFFICIAL NAME AND REGISTERED PLATE BACK
+      * TO THE CALLER SO NEW-PARKING CAN AUTO-FILL THE NAME AND
+      * CROSS-CHECK THE PLATE INSTEAD OF TAKING FREE-TEXT ENTRY
+       CHECK-STUDENT-MASTER.
+           MOVE 'N' TO WS-ON-ROSTER
+           MOVE SPACES TO WS-MASTER-PLATE
+           OPEN INPUT STUDENT-MASTER-FILE
+           IF WS-MASTER-STATUS = "35"
+               OPEN OUTPUT STUDENT-MASTER-FILE
+               CLOSE STUDENT-MASTER-FILE
+               OPEN INPUT STUDENT-MASTER-FILE
+           END-IF
+           IF WS-MASTER-STATUS NOT = "00"
+               STRING "Student Master Open Error: " WS-MASTER-STATUS
+                   INTO WS-FILE-ERROR
+               MOVE "CHECK-STUDENT-MASTER" TO WS-ERROR-PARAGRAPH
+               PERFORM LOG-FILE-ERROR
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-STUDENT-NUMBER TO MST-STUDENT-NUMBER
+           READ STUDENT-MASTER-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-ON-ROSTER
+                   MOVE MST-STUDENT-NAME TO WS-STUDENT-NAME
+                   MOVE MST-LICENSE-PLATE TO WS-MASTER-PLATE
+           END-READ
+           CLOSE STUDENT-MASTER-FILE
+           .
+
+      * ADDS (OR REFRESHES) A DISCIPLINARY HOLD IN PARKING-BLACKLIST.dat
+      * SO THE NEXT CHECK-BLACKLIST CALL IN NEW-PARKING PICKS IT UP
+       ADD-TO-BLACKLIST.
+           OPEN I-O BLACKLIST-FILE
+           IF WS-BLACKLIST-STATUS = "35"
+               OPEN OUTPUT BLACKLIST-FILE
+               CLOSE BLACKLIST-FILE
+               OPEN I-O BLACKLIST-FILE
+           END-IF
+           IF WS-BLACKLIST-STATUS NOT = "00"
+               STRING "Blacklist Open Error: " WS-BLACKLIST-STATUS
                    INTO WS-FILE-ERROR
-               DISPLAY WS-FILE-ERROR
+               MOVE "ADD-TO-BLACKLIST" TO WS-ERROR-PARAGRAPH
+               PERFORM LOG-FILE-ERROR
                EXIT PARAGRAPH
            END-IF
 
+           MOVE WS-STUDENT-NUMBER TO BL-STUDENT-NUMBER
+           READ BLACKLIST-FILE
+               INVALID KEY
+                   WRITE BLACKLIST-RECORD
+               NOT INVALID KEY
+                   REWRITE BLACKLIST-RECORD
+           END-READ
+           CLOSE BLACKLIST-FILE
+           .
+
+      * MENU OPTION - LETS OSA STAFF PLACE A STUDENT ON DISCIPLINARY
+      * HOLD DIRECTLY, WITHOUT WAITING FOR LOG-VIOLATION'S AUTOMATIC
+      * 3-VIOLATION TRIGGER
+       MANUAL-BLACKLIST.
            DISPLAY "Enter Student Number: " WITH NO ADVANCING
            ACCEPT WS-STUDENT-NUMBER
            PERFORM CHECK-STUDENT-NUMBER
            IF VALID-INPUT = 'N'
                DISPLAY "Invalid Student Number!"
                EXIT PARAGRAPH
-           END-IF.
+           END-IF
 
-           DISPLAY "Enter Student Name: " WITH NO ADVANCING.
-           ACCEPT WS-STUDENT-NAME.
-           DISPLAY "Enter Motorcycle Model: " WITH NO ADVANCING.
-           ACCEPT WS-MODEL.
-           DISPLAY "Enter License Plate: " WITH NO ADVANCING
-           ACCEPT WS-PLATE
-           PERFORM CHECK-LICENSE-PLATE
+           DISPLAY "Enter Reason for Blacklist: " WITH NO ADVANCING
+           ACCEPT WS-BLACKLIST-REASON
+           MOVE WS-BLACKLIST-REASON TO BL-REASON
+           PERFORM ADD-TO-BLACKLIST
+           DISPLAY "Student " WS-STUDENT-NUMBER
+                   " placed on disciplinary hold."
+           .
+
+      * TRUE IF WS-STUDENT-NUMBER HAS EVER APPEARED IN PARKING.dat
+      * (OPEN OR CLOSED, CURRENT PERIOD OR ANY PRIOR PERIOD STILL
+      * WITHIN WS-PRIOR-MONTH-LIMIT MONTHS) OR IN THE ARCHIVED HISTORY
+      * FILE - LOG-VIOLATION REFUSES TO CITE A STUDENT NUMBER THAT HAS
+      * NEVER PARKED HERE
+       CHECK-STUDENT-HAS-RECORD.
+           MOVE 'N' TO WS-STUDENT-ON-RECORD
+           MOVE WS-STUDENT-NUMBER TO STUDENT-NUMBER
+           READ PARKING-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-STUDENT-ON-RECORD
+           END-READ
+           IF WS-STUDENT-ON-RECORD = 'N'
+               OPEN INPUT HISTORY-FILE
+               IF WS-HISTORY-STATUS = "00"
+                   MOVE 'N' TO END-OF-FILE
+                   PERFORM UNTIL END-OF-FILE = 'Y'
+                       READ HISTORY-FILE
+                           AT END
+                               MOVE 'Y' TO END-OF-FILE
+                           NOT AT END
+                               IF HIST-STUDENT-NUMBER
+                                      = WS-STUDENT-NUMBER
+                                   MOVE 'Y' TO WS-STUDENT-ON-RECORD
+                                   MOVE 'Y' TO END-OF-FILE
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE HISTORY-FILE
+               END-IF
+           END-IF
+           IF WS-STUDENT-ON-RECORD = 'N'
+               MOVE 'N' TO RECORD-FOUND
+               MOVE WS-STUDENT-NUMBER TO STUDENT-NUMBER
+               PERFORM FIND-IN-PRIOR-MONTHS
+               IF RECORD-FOUND = 'Y'
+                   MOVE 'Y' TO WS-STUDENT-ON-RECORD
+               END-IF
+           END-IF
+           .
+
+      * MENU OPTION - RECORDS A CITATION AGAINST A STUDENT WHO HAS AT
+      * LEAST ONE PARKING RECORD ON FILE (OPEN OR ARCHIVED), THEN AUTO-
+      * BLACKLISTS REPEAT OFFENDERS ONCE THEY HIT WS-VIOLATION-THRESHOLD
+       LOG-VIOLATION.
+           DISPLAY "Enter Student Number: " WITH NO ADVANCING
+           ACCEPT WS-STUDENT-NUMBER
+           PERFORM CHECK-STUDENT-NUMBER
            IF VALID-INPUT = 'N'
-               DISPLAY "Invalid License Plate!"
+               DISPLAY "Invalid Student Number!"
                EXIT PARAGRAPH
-           END-IF.
-           DISPLAY "Enter Motorcycle Color: " WITH NO ADVANCING.
-           ACCEPT WS-COLOR.
+           END-IF
+
+           CLOSE PARKING-FILE
+           OPEN I-O PARKING-FILE
+           PERFORM CHECK-STUDENT-HAS-RECORD
+           IF WS-STUDENT-ON-RECORD = 'N'
+               DISPLAY "No parking record found for this student - "
+                       "cannot log a violation."
+               EXIT PARAGRAPH
+           END-IF
+
+           DISPLAY "Enter Violation Type: " WITH NO ADVANCING
+           ACCEPT WS-VIOLATION-TYPE
+           DISPLAY "Enter Description: " WITH NO ADVANCING
+           ACCEPT WS-VIOLATION-DESC
+           DISPLAY "Enter Issued By: " WITH NO ADVANCING
+           ACCEPT WS-ISSUED-BY
 
            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
            STRING WS-YEAR DELIMITED BY SIZE
@@ -151,189 +841,2042 @@
                   WS-MONTH DELIMITED BY SIZE
                   "-" DELIMITED BY SIZE
                   WS-DAY DELIMITED BY SIZE
-                  " " DELIMITED BY SIZE
-                  WS-HOURS DELIMITED BY SIZE
+                  INTO WS-VIOLATION-DATE
+           END-STRING
+           STRING WS-HOURS DELIMITED BY SIZE
                   ":" DELIMITED BY SIZE
                   WS-MINUTES DELIMITED BY SIZE
-                  INTO WS-DATE-TIME
-           END-STRING.
+                  ":" DELIMITED BY SIZE
+                  WS-SECONDS DELIMITED BY SIZE
+                  INTO WS-VIOLATION-TIME-LOGGED
+           END-STRING
 
-           MOVE WS-STUDENT-NUMBER TO STUDENT-NUMBER.
-           MOVE WS-STUDENT-NAME TO STUDENT-NAME.
-           MOVE WS-MODEL TO MOTORCYCLE-MODEL.
-           MOVE WS-PLATE TO LICENSE-PLATE.
-           MOVE WS-COLOR TO MOTORCYCLE-COLOR.
-           MOVE WS-DATE-TIME TO TIME-OF-ENTRY.
-           MOVE SPACES TO TIME-OF-EXIT.
+           OPEN I-O VIOLATION-FILE
+           IF WS-VIOLATION-STATUS = "35"
+               OPEN OUTPUT VIOLATION-FILE
+               CLOSE VIOLATION-FILE
+               OPEN I-O VIOLATION-FILE
+           END-IF
+           IF WS-VIOLATION-STATUS NOT = "00"
+               STRING "Violation Open Error: " WS-VIOLATION-STATUS
+                   INTO WS-FILE-ERROR
+               MOVE "LOG-VIOLATION" TO WS-ERROR-PARAGRAPH
+               PERFORM LOG-FILE-ERROR
+               PERFORM RESTORE-CURRENT-PARKING-PERIOD
+               EXIT PARAGRAPH
+           END-IF
 
-           WRITE PARKING-RECORD
-           IF WS-FILE-STATUS NOT = "00"
-               STRING "Write Error: " WS-FILE-STATUS
+           MOVE WS-STUDENT-NUMBER TO VIO-STUDENT-NUMBER
+           MOVE WS-VIOLATION-DATE TO VIO-VIOLATION-DATE
+           MOVE WS-VIOLATION-TIME-LOGGED TO VIO-TIME-LOGGED
+           MOVE WS-VIOLATION-TYPE TO VIO-VIOLATION-TYPE
+           MOVE WS-VIOLATION-DESC TO VIO-DESCRIPTION
+           MOVE WS-ISSUED-BY TO VIO-ISSUED-BY
+           WRITE VIOLATION-RECORD
+           IF WS-VIOLATION-STATUS = "22"
+               DISPLAY "This student already has a violation logged "
+                       "at this exact second - please retry."
+               CLOSE VIOLATION-FILE
+               PERFORM RESTORE-CURRENT-PARKING-PERIOD
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-VIOLATION-STATUS NOT = "00"
+               STRING "Violation Write Error: " WS-VIOLATION-STATUS
                    INTO WS-FILE-ERROR
-               DISPLAY WS-FILE-ERROR
-           ELSE
-               DISPLAY "Parking Record Created Successfully."
+               MOVE "LOG-VIOLATION" TO WS-ERROR-PARAGRAPH
+               PERFORM LOG-FILE-ERROR
+               CLOSE VIOLATION-FILE
+               PERFORM RESTORE-CURRENT-PARKING-PERIOD
+               EXIT PARAGRAPH
            END-IF
+           DISPLAY "Violation Logged Successfully."
 
-           CLOSE PARKING-FILE
-           OPEN I-O PARKING-FILE
+           MOVE 0 TO WS-VIOLATION-COUNT
+           MOVE 'N' TO END-OF-FILE
+           MOVE WS-STUDENT-NUMBER TO VIO-STUDENT-NUMBER
+           START VIOLATION-FILE KEY IS = VIO-STUDENT-NUMBER
+               INVALID KEY
+                   MOVE 'Y' TO END-OF-FILE
+           END-START
+           PERFORM UNTIL END-OF-FILE = 'Y'
+               READ VIOLATION-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO END-OF-FILE
+                   NOT AT END
+                       IF VIO-STUDENT-NUMBER = WS-STUDENT-NUMBER
+                           ADD 1 TO WS-VIOLATION-COUNT
+                       ELSE
+                           MOVE 'Y' TO END-OF-FILE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE VIOLATION-FILE
+
+           IF WS-VIOLATION-COUNT >= WS-VIOLATION-THRESHOLD
+               MOVE "AUTO: REPEAT VIOLATOR" TO BL-REASON
+               PERFORM ADD-TO-BLACKLIST
+               DISPLAY "Student auto-blacklisted after "
+                       WS-VIOLATION-COUNT " violations."
+           END-IF
+
+           PERFORM RESTORE-CURRENT-PARKING-PERIOD
            .
 
-      * EDIT FUNCTION
-       EDIT-PARKING.
-           CLOSE PARKING-FILE
-           OPEN I-O PARKING-FILE
-           IF WS-FILE-STATUS NOT = "00"
-               STRING "File Open Error: " WS-FILE-STATUS
+      * MENU OPTION - LISTS EVERY VIOLATION ON FILE FOR ONE STUDENT,
+      * OLDEST TO NEWEST, VIA THE VIO-STUDENT-NUMBER ALTERNATE KEY
+       VIEW-VIOLATION-HISTORY.
+           DISPLAY "Enter Student Number: " WITH NO ADVANCING
+           ACCEPT WS-STUDENT-NUMBER
+
+           OPEN INPUT VIOLATION-FILE
+           IF WS-VIOLATION-STATUS = "35"
+               DISPLAY "No violations have been logged yet."
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-VIOLATION-STATUS NOT = "00"
+               STRING "Violation Open Error: " WS-VIOLATION-STATUS
                    INTO WS-FILE-ERROR
-               DISPLAY WS-FILE-ERROR
+               MOVE "VIEW-VIOLATION-HISTORY" TO WS-ERROR-PARAGRAPH
+               PERFORM LOG-FILE-ERROR
                EXIT PARAGRAPH
            END-IF
 
-           PERFORM FIND-RECORD
+           MOVE WS-STUDENT-NUMBER TO VIO-STUDENT-NUMBER
+           MOVE 'N' TO END-OF-FILE
+           MOVE 'N' TO RECORD-FOUND
+           START VIOLATION-FILE KEY IS = VIO-STUDENT-NUMBER
+               INVALID KEY
+                   MOVE 'Y' TO END-OF-FILE
+           END-START
+           DISPLAY "--- Violation History ---"
+           PERFORM UNTIL END-OF-FILE = 'Y'
+               READ VIOLATION-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO END-OF-FILE
+                   NOT AT END
+                       IF VIO-STUDENT-NUMBER = WS-STUDENT-NUMBER
+                           MOVE 'Y' TO RECORD-FOUND
+                           DISPLAY VIO-VIOLATION-DATE " | "
+                                   VIO-VIOLATION-TYPE " | "
+                                   VIO-DESCRIPTION " | "
+                                   VIO-ISSUED-BY
+                       ELSE
+                           MOVE 'Y' TO END-OF-FILE
+                       END-IF
+               END-READ
+           END-PERFORM
            IF RECORD-FOUND = 'N'
-               DISPLAY "Record not found for the given Student Number."
-           ELSE
-               DISPLAY "Editing record..."
-               DISPLAY "Enter New Student Name: " WITH NO ADVANCING
-               ACCEPT WS-STUDENT-NAME
-               DISPLAY "Enter New Motorcycle Model: " WITH NO ADVANCING
-               ACCEPT WS-MODEL
-               DISPLAY "Enter New License Plate: " WITH NO ADVANCING
-               ACCEPT WS-PLATE
-               PERFORM CHECK-LICENSE-PLATE
-               IF VALID-INPUT = 'N'
-                   DISPLAY "Invalid License Plate!"
-                   EXIT PARAGRAPH
-               END-IF
-               DISPLAY "Enter New Motorcycle Color: " WITH NO ADVANCING
-               ACCEPT WS-COLOR
-               MOVE WS-STUDENT-NAME TO STUDENT-NAME
-               MOVE WS-MODEL TO MOTORCYCLE-MODEL
-               MOVE WS-PLATE TO LICENSE-PLATE
-               MOVE WS-COLOR TO MOTORCYCLE-COLOR
-               REWRITE PARKING-RECORD
-               IF WS-FILE-STATUS NOT = "00"
-                   STRING "Rewrite Error: " WS-FILE-STATUS
-                       INTO WS-FILE-ERROR
-                   DISPLAY WS-FILE-ERROR
-               ELSE
-                   DISPLAY "Record updated successfully."
-               END-IF
+               DISPLAY "No violations on file for this student."
            END-IF
-           CLOSE PARKING-FILE
-           OPEN I-O PARKING-FILE
+           CLOSE VIOLATION-FILE
            .
 
-      * READ FUNCTION
-       DISPLAY-PARKING-INFO.
+      * CONVERTS A "YYYY-MM-DD HH:MM" TIMESTAMP STRING (WS-ELAPSED-
+      * TIMESTAMP) INTO MINUTES-SINCE-EPOCH (WS-ELAPSED-MINUTES-OUT)
+      * SO ENTRY/EXIT TIMESTAMPS CAN BE SUBTRACTED LIKE NUMBERS
+       TIMESTAMP-TO-MINUTES.
+           MOVE WS-ELAPSED-TIMESTAMP(1:4)  TO WS-ELAPSED-YEAR
+           MOVE WS-ELAPSED-TIMESTAMP(6:2)  TO WS-ELAPSED-MONTH
+           MOVE WS-ELAPSED-TIMESTAMP(9:2)  TO WS-ELAPSED-DAY
+           MOVE WS-ELAPSED-TIMESTAMP(12:2) TO WS-ELAPSED-HOUR
+           MOVE WS-ELAPSED-TIMESTAMP(15:2) TO WS-ELAPSED-MINUTE
+           COMPUTE WS-ELAPSED-MINUTES-OUT =
+               (FUNCTION INTEGER-OF-DATE(
+                   WS-ELAPSED-YEAR * 10000 + WS-ELAPSED-MONTH * 100
+                   + WS-ELAPSED-DAY) * 1440)
+               + (WS-ELAPSED-HOUR * 60) + WS-ELAPSED-MINUTE
+           .
+
+      * SETS WS-OVERSTAY-FLAG TO 'Y' WHEN THE RECORD CURRENTLY IN THE
+      * FD (STILL OPEN) HAS BEEN PARKED MORE THAN 24 HOURS
+       CHECK-OVERSTAY.
+           MOVE 'N' TO WS-OVERSTAY-FLAG
+           IF TIME-OF-EXIT = SPACES
+               MOVE TIME-OF-ENTRY TO WS-ELAPSED-TIMESTAMP
+               PERFORM TIMESTAMP-TO-MINUTES
+               MOVE WS-ELAPSED-MINUTES-OUT TO WS-ELAPSED-MINUTES-1
+               MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+               STRING WS-YEAR DELIMITED BY SIZE
+                      "-" DELIMITED BY SIZE
+                      WS-MONTH DELIMITED BY SIZE
+                      "-" DELIMITED BY SIZE
+                      WS-DAY DELIMITED BY SIZE
+                      " " DELIMITED BY SIZE
+                      WS-HOURS DELIMITED BY SIZE
+                      ":" DELIMITED BY SIZE
+                      WS-MINUTES DELIMITED BY SIZE
+                      INTO WS-ELAPSED-TIMESTAMP
+               END-STRING
+               PERFORM TIMESTAMP-TO-MINUTES
+               MOVE WS-ELAPSED-MINUTES-OUT TO WS-ELAPSED-MINUTES-2
+               COMPUTE WS-ELAPSED-DIFF =
+                   WS-ELAPSED-MINUTES-2 - WS-ELAPSED-MINUTES-1
+               IF WS-ELAPSED-DIFF > 1440
+                   MOVE 'Y' TO WS-OVERSTAY-FLAG
+               END-IF
+           END-IF
+           .
+
+      * APPENDS ONE LINE TO PARKING-AUDIT.dat FOR EVERY SUCCESSFUL
+      * CREATE/EDIT/EXIT SO A RECORD'S HISTORY CAN BE RECONSTRUCTED
+      * LATER. CALLERS SET WS-AUDIT-ACTION/BEFORE/AFTER AND MOVE THE
+      * STUDENT NUMBER INTO STUDENT-NUMBER BEFORE CALLING THIS.
+       APPEND-AUDIT-RECORD.
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+               OPEN EXTEND AUDIT-FILE
+           END-IF
+           IF WS-AUDIT-STATUS NOT = "00"
+               STRING "Audit Open Error: " WS-AUDIT-STATUS
+                   INTO WS-FILE-ERROR
+               MOVE "APPEND-AUDIT-RECORD" TO WS-ERROR-PARAGRAPH
+               PERFORM LOG-FILE-ERROR
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           STRING WS-YEAR DELIMITED BY SIZE
+                  "-" DELIMITED BY SIZE
+                  WS-MONTH DELIMITED BY SIZE
+                  "-" DELIMITED BY SIZE
+                  WS-DAY DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WS-HOURS DELIMITED BY SIZE
+                  ":" DELIMITED BY SIZE
+                  WS-MINUTES DELIMITED BY SIZE
+                  ":" DELIMITED BY SIZE
+                  WS-SECONDS DELIMITED BY SIZE
+                  INTO WS-DATE-TIME
+           END-STRING
+
+           STRING WS-DATE-TIME DELIMITED BY SIZE
+                  " | " DELIMITED BY SIZE
+                  WS-AUDIT-ACTION DELIMITED BY SIZE
+                  " | " DELIMITED BY SIZE
+                  STUDENT-NUMBER DELIMITED BY SIZE
+                  " | BEFORE: " DELIMITED BY SIZE
+                  WS-AUDIT-BEFORE DELIMITED BY SIZE
+                  " | AFTER: " DELIMITED BY SIZE
+                  WS-AUDIT-AFTER DELIMITED BY SIZE
+                  INTO AUDIT-RECORD
+           END-STRING
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-FILE
+           .
+
+      * APPENDS ONE LINE TO PARKING-ERRORS.dat FOR EVERY NON-"00" FILE
+      * STATUS HIT ANYWHERE IN THE PROGRAM, CARRYING A TIMESTAMP AND
+      * THE NAME OF THE PARAGRAPH THAT HIT IT. CALLERS MOVE THEIR OWN
+      * PARAGRAPH NAME INTO WS-ERROR-PARAGRAPH AND BUILD WS-FILE-ERROR
+      * (AS BEFORE) THEN PERFORM THIS INSTEAD OF DISPLAYING IT DIRECTLY.
+      * STILL DISPLAYS THE MESSAGE ON THE CONSOLE SO NOTHING IS LOST IF
+      * THE LOG ITSELF CAN'T BE OPENED.
+       LOG-FILE-ERROR.
+           DISPLAY WS-FILE-ERROR
+           OPEN EXTEND ERROR-FILE
+           IF WS-ERROR-FILE-STATUS = "35"
+               OPEN OUTPUT ERROR-FILE
+               CLOSE ERROR-FILE
+               OPEN EXTEND ERROR-FILE
+           END-IF
+           IF WS-ERROR-FILE-STATUS NOT = "00"
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           STRING WS-YEAR DELIMITED BY SIZE
+                  "-" DELIMITED BY SIZE
+                  WS-MONTH DELIMITED BY SIZE
+                  "-" DELIMITED BY SIZE
+                  WS-DAY DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WS-HOURS DELIMITED BY SIZE
+                  ":" DELIMITED BY SIZE
+                  WS-MINUTES DELIMITED BY SIZE
+                  ":" DELIMITED BY SIZE
+                  WS-SECONDS DELIMITED BY SIZE
+                  INTO WS-DATE-TIME
+           END-STRING
+
+           STRING WS-DATE-TIME DELIMITED BY SIZE
+                  " | " DELIMITED BY SIZE
+                  WS-ERROR-PARAGRAPH DELIMITED BY SIZE
+                  " | " DELIMITED BY SIZE
+                  WS-FILE-ERROR DELIMITED BY SIZE
+                  INTO ERROR-RECORD
+           END-STRING
+           WRITE ERROR-RECORD
+           CLOSE ERROR-FILE
+           .
+
+      * BUILDS "PARKING-YYYY-MM.dat" INTO WS-PARKING-FILENAME FROM
+      * WS-PERIOD-YEAR/WS-PERIOD-MONTH SO THE SAME ROUTINE WORKS BOTH
+      * FOR TODAY'S PERIOD AND FOR A PRIOR PERIOD WHEN SEARCHING BACK.
+       BUILD-PARKING-FILENAME.
+           STRING "PARKING-" DELIMITED BY SIZE
+                  WS-PERIOD-YEAR DELIMITED BY SIZE
+                  "-" DELIMITED BY SIZE
+                  WS-PERIOD-MONTH DELIMITED BY SIZE
+                  ".dat" DELIMITED BY SIZE
+                  INTO WS-PARKING-FILENAME
+           END-STRING
+           .
+
+      * PARKING.dat IS ROTATED MONTHLY SO DAY-TO-DAY WORK ONLY OPENS
+      * THE CURRENT PERIOD'S RECORDS INSTEAD OF EVERY ENTRY EVER MADE.
+      * THIS SETS WS-PARKING-FILENAME TO THE CURRENT MONTH BEFORE
+      * INITIALIZE-PROGRAM OPENS PARKING-FILE FOR THE SESSION.
+       SET-CURRENT-PARKING-PERIOD.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           MOVE WS-YEAR TO WS-PERIOD-YEAR
+           MOVE WS-MONTH TO WS-PERIOD-MONTH
+           PERFORM BUILD-PARKING-FILENAME
+           .
+
+      * STEPS WS-PERIOD-YEAR/WS-PERIOD-MONTH BACK ONE MONTH, ROLLING
+      * THE YEAR OVER WHEN THE PERIOD WALKS PAST JANUARY.
+       DECREMENT-PARKING-PERIOD.
+           IF WS-PERIOD-MONTH = 1
+               MOVE 12 TO WS-PERIOD-MONTH
+               SUBTRACT 1 FROM WS-PERIOD-YEAR
+           ELSE
+               SUBTRACT 1 FROM WS-PERIOD-MONTH
+           END-IF
+           .
+
+      * A STUDENT NUMBER NOT FOUND IN THE CURRENT PERIOD'S FILE MAY
+      * STILL BE SITTING IN AN EARLIER MONTH'S PARKING.dat (A RECORD
+      * CLOSED OUT BEFORE THE FILE ROLLED OVER). THIS WALKS BACKWARD
+      * UP TO WS-PRIOR-MONTH-LIMIT MONTHS, REUSING THE SAME PARKING-
+      * FILE FD AGAINST EACH PRIOR PERIOD'S FILE IN TURN. ON A HIT, THE
+      * MATCHED PERIOD'S FILE IS LEFT OPEN I-O - NOT THE CURRENT MONTH
+      * - SO THE CALLER'S READ/REWRITE LANDS ON THE FILE THAT ACTUALLY
+      * HOLDS THE RECORD; EVERY CALLER OF FIND-RECORD RESTORES THE
+      * SESSION TO THE CURRENT PERIOD VIA RESTORE-CURRENT-PARKING-
+      * PERIOD WHEN IT IS DONE, WHETHER OR NOT THIS WAS INVOKED. ONLY
+      * WHEN NO PRIOR PERIOD MATCHES DOES THIS RESTORE THE CURRENT
+      * PERIOD ITSELF, SO A FAILED SEARCH DOESN'T LEAVE THE SESSION
+      * STRANDED ON SOME EARLIER MONTH'S FILE.
+       FIND-IN-PRIOR-MONTHS.
+           MOVE WS-PARKING-FILENAME TO WS-SAVED-PARKING-FILENAME
+           MOVE WS-PERIOD-YEAR TO WS-SAVED-PERIOD-YEAR
+           MOVE WS-PERIOD-MONTH TO WS-SAVED-PERIOD-MONTH
+           CLOSE PARKING-FILE
+           MOVE 0 TO WS-PRIOR-PERIOD-TRIES
+           MOVE 'N' TO RECORD-FOUND
+
+           PERFORM UNTIL RECORD-FOUND = 'Y'
+                   OR WS-PRIOR-PERIOD-TRIES = WS-PRIOR-MONTH-LIMIT
+               ADD 1 TO WS-PRIOR-PERIOD-TRIES
+               PERFORM DECREMENT-PARKING-PERIOD
+               PERFORM BUILD-PARKING-FILENAME
+               OPEN I-O PARKING-FILE
+               IF WS-FILE-STATUS = "00"
+                   READ PARKING-FILE
+                       INVALID KEY
+                           MOVE 'N' TO RECORD-FOUND
+                       NOT INVALID KEY
+                           MOVE 'Y' TO RECORD-FOUND
+                   END-READ
+                   IF RECORD-FOUND = 'N'
+                       CLOSE PARKING-FILE
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           IF RECORD-FOUND = 'N'
+               MOVE WS-SAVED-PERIOD-YEAR TO WS-PERIOD-YEAR
+               MOVE WS-SAVED-PERIOD-MONTH TO WS-PERIOD-MONTH
+               MOVE WS-SAVED-PARKING-FILENAME TO WS-PARKING-FILENAME
+               OPEN I-O PARKING-FILE
+               IF WS-FILE-STATUS NOT = "00"
+                   STRING "Reopen Error: " WS-FILE-STATUS
+                       INTO WS-FILE-ERROR
+                   MOVE "FIND-IN-PRIOR-MONTHS" TO WS-ERROR-PARAGRAPH
+                   PERFORM LOG-FILE-ERROR
+               END-IF
+           END-IF
+           .
+
+      * RETURNS PARKING-FILE TO THE CURRENT PERIOD OPENED I-O. CALLED
+      * AT THE END OF EVERY PARAGRAPH THAT MAY HAVE LANDED ON A PRIOR
+      * PERIOD'S FILE VIA FIND-IN-PRIOR-MONTHS, SO THE SESSION NEVER
+      * STAYS SCOPED TO AN OLDER MONTH PAST THE PARAGRAPH THAT NEEDED
+      * IT.
+       RESTORE-CURRENT-PARKING-PERIOD.
+           CLOSE PARKING-FILE
+           PERFORM SET-CURRENT-PARKING-PERIOD
+           OPEN I-O PARKING-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               STRING "Reopen Error: " WS-FILE-STATUS
+                   INTO WS-FILE-ERROR
+               MOVE "RESTORE-CURRENT-PARKING-PERIOD"
+                   TO WS-ERROR-PARAGRAPH
+               PERFORM LOG-FILE-ERROR
+           END-IF
+           .
+
+      * DEBUGGING FUNCTION & AUTO GENERATES .DAT FILE
+       INITIALIZE-PROGRAM.
+           PERFORM SET-CURRENT-PARKING-PERIOD
+           PERFORM LOAD-CONFIGURATION
+           PERFORM BACKUP-PARKING-FILE
+           OPEN I-O PARKING-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               IF WS-FILE-STATUS = "35"
+                   OPEN OUTPUT PARKING-FILE
+                   IF WS-FILE-STATUS NOT = "00"
+                       STRING "Create File Error: " WS-FILE-STATUS
+                           INTO WS-FILE-ERROR
+                       MOVE "INITIALIZE-PROGRAM" TO WS-ERROR-PARAGRAPH
+                       PERFORM LOG-FILE-ERROR
+                       STOP RUN
+                   END-IF
+                   CLOSE PARKING-FILE
+                   OPEN I-O PARKING-FILE
+               ELSE
+                   STRING "Open Error: " WS-FILE-STATUS
+                       INTO WS-FILE-ERROR
+                   MOVE "INITIALIZE-PROGRAM" TO WS-ERROR-PARAGRAPH
+                   PERFORM LOG-FILE-ERROR
+                   STOP RUN
+               END-IF
+           END-IF
+           .
+
+      * COPIES PARKING.dat TO A DATE-STAMPED BACKUP FILE BEFORE
+      * INITIALIZE-PROGRAM OPENS IT FOR I-O, SO A BAD SESSION DOESN'T
+      * COST US A DAY'S WORTH OF PARKING HISTORY WITH NO WAY BACK.
+      * NOTHING TO BACK UP YET (FILE STATUS "35") IS NOT AN ERROR.
+       BACKUP-PARKING-FILE.
+           OPEN INPUT PARKING-FILE
+           IF WS-FILE-STATUS = "00"
+               MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+               STRING "PARKING-BACKUP-" DELIMITED BY SIZE
+                      WS-YEAR DELIMITED BY SIZE
+                      "-" DELIMITED BY SIZE
+                      WS-MONTH DELIMITED BY SIZE
+                      "-" DELIMITED BY SIZE
+                      WS-DAY DELIMITED BY SIZE
+                      ".dat" DELIMITED BY SIZE
+                      INTO WS-BACKUP-FILENAME
+               END-STRING
+
+               OPEN OUTPUT BACKUP-FILE
+               IF WS-BACKUP-STATUS = "00"
+                   MOVE 'N' TO END-OF-FILE
+                   PERFORM UNTIL END-OF-FILE = 'Y'
+                       READ PARKING-FILE NEXT RECORD
+                           AT END
+                               MOVE 'Y' TO END-OF-FILE
+                           NOT AT END
+                               MOVE STUDENT-NUMBER
+                                   TO BKP-STUDENT-NUMBER
+                               MOVE STUDENT-NAME
+                                   TO BKP-STUDENT-NAME
+                               MOVE MOTORCYCLE-MODEL
+                                   TO BKP-MOTORCYCLE-MODEL
+                               MOVE LICENSE-PLATE
+                                   TO BKP-LICENSE-PLATE
+                               MOVE MOTORCYCLE-COLOR
+                                   TO BKP-MOTORCYCLE-COLOR
+                               MOVE VEHICLE-TYPE
+                                   TO BKP-VEHICLE-TYPE
+                               MOVE LOT-ID
+                                   TO BKP-LOT-ID
+                               MOVE TIME-OF-ENTRY
+                                   TO BKP-TIME-OF-ENTRY
+                               MOVE TIME-OF-EXIT
+                                   TO BKP-TIME-OF-EXIT
+                               MOVE FEE-AMOUNT
+                                   TO BKP-FEE-AMOUNT
+                               WRITE BACKUP-RECORD
+                       END-READ
+                   END-PERFORM
+                   CLOSE BACKUP-FILE
+               ELSE
+                   STRING "Backup Open Error: " WS-BACKUP-STATUS
+                       INTO WS-FILE-ERROR
+                   MOVE "BACKUP-PARKING-FILE" TO WS-ERROR-PARAGRAPH
+                   PERFORM LOG-FILE-ERROR
+               END-IF
+           END-IF
+           CLOSE PARKING-FILE
+           .
+
+      * MAIN MENU
+       DISPLAY-MENU.
+           DISPLAY "--- RTU STUDENT PARKING SYSTEM ---".
+           DISPLAY "1. New Parking".
+           DISPLAY "2. Edit Parking".
+           DISPLAY "3. Display Parking Info".
+           DISPLAY "4. Exit Parking".
+           DISPLAY "5. Display All Data".
+           DISPLAY "6. Display Currently Parked".
+           DISPLAY "7. Export Display All Data to CSV".
+           DISPLAY "8. Archive Old Exited Records".
+           DISPLAY "9. Sorted Report (Entry Time or Student Name)".
+           DISPLAY "10. Per-Zone Capacity Report".
+           DISPLAY "11. Process Gate Scanner Feed".
+           DISPLAY "12. Log a Violation".
+           DISPLAY "13. View Violation History".
+           DISPLAY "14. Date Range Report (Printed)".
+           DISPLAY "15. Shift Handover Report".
+           DISPLAY "16. Add Student to Blacklist (Disciplinary Hold)".
+           DISPLAY "99. Exit Program".
+           DISPLAY "Enter your option: " WITH NO ADVANCING.
+           ACCEPT WS-OPTION.
+
+           EVALUATE WS-OPTION
+               WHEN 1
+                   PERFORM NEW-PARKING
+               WHEN 2
+                   PERFORM EDIT-PARKING
+               WHEN 3
+                   PERFORM DISPLAY-PARKING-INFO
+               WHEN 4
+                   PERFORM EXIT-PARKING
+               WHEN 5
+                   PERFORM DISPLAY-ALL-DATA
+               WHEN 6
+                   PERFORM DISPLAY-CURRENTLY-PARKED
+               WHEN 7
+                   PERFORM EXPORT-CSV-REPORT
+               WHEN 8
+                   PERFORM ARCHIVE-OLD-RECORDS
+               WHEN 9
+                   PERFORM SORTED-REPORT
+               WHEN 10
+                   PERFORM PER-ZONE-CAPACITY-REPORT
+               WHEN 11
+                   PERFORM PROCESS-SCANNER-FEED
+               WHEN 12
+                   PERFORM LOG-VIOLATION
+               WHEN 13
+                   PERFORM VIEW-VIOLATION-HISTORY
+               WHEN 14
+                   PERFORM DATE-RANGE-REPORT
+               WHEN 15
+                   PERFORM SHIFT-HANDOVER-REPORT
+               WHEN 16
+                   PERFORM MANUAL-BLACKLIST
+               WHEN 99
+                   DISPLAY "Exiting Program..."
+               WHEN OTHER
+                   DISPLAY "Invalid Option! Try Again."
+           END-EVALUATE.
+
+      * FUNCTION DEFINITIONS (CRUD)
+      
+      * CREATE FUNCTION
+       NEW-PARKING.
+           PERFORM COUNT-PARKED-SLOTS
+
+           DISPLAY "Enter Vehicle Type (MOTORCYCLE/CAR/BICYCLE): "
+                   WITH NO ADVANCING
+           ACCEPT WS-VEHICLE-TYPE
+           MOVE FUNCTION UPPER-CASE(WS-VEHICLE-TYPE) TO WS-VEHICLE-TYPE
+           IF WS-VEHICLE-TYPE NOT = "MOTORCYCLE"
+               AND WS-VEHICLE-TYPE NOT = "CAR"
+               AND WS-VEHICLE-TYPE NOT = "BICYCLE"
+               DISPLAY "Invalid Vehicle Type!"
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-VEHICLE-TYPE = "CAR"
+               MOVE 2 TO WS-PROSPECTIVE-WEIGHT
+           ELSE
+               MOVE 1 TO WS-PROSPECTIVE-WEIGHT
+           END-IF
+           IF WS-SLOTS-USED + WS-PROSPECTIVE-WEIGHT > WS-LOT-CAPACITY
+               DISPLAY "LOT FULL - No space available for new entries."
+               EXIT PARAGRAPH
+           END-IF
+
+           DISPLAY "Enter Lot/Zone ID: " WITH NO ADVANCING
+           ACCEPT WS-LOT-ID
+           MOVE FUNCTION UPPER-CASE(WS-LOT-ID) TO WS-LOT-ID
+           IF WS-LOT-ID = SPACES
+               DISPLAY "Invalid Lot ID!"
+               EXIT PARAGRAPH
+           END-IF
+
+           DISPLAY "Enter Student Number: " WITH NO ADVANCING
+           ACCEPT WS-STUDENT-NUMBER
+           PERFORM CHECK-STUDENT-NUMBER
+           IF VALID-INPUT = 'N'
+               DISPLAY "Invalid Student Number!"
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM CHECK-STUDENT-MASTER
+           IF WS-ON-ROSTER = 'N'
+               DISPLAY "Student Number not found in the registrar's "
+                       "master roster!"
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM CHECK-BLACKLIST
+           IF WS-BLACKLISTED = 'Y'
+               DISPLAY "Entry refused - student is blacklisted: "
+                       FUNCTION TRIM(BL-REASON)
+               EXIT PARAGRAPH
+           END-IF.
+
+           CLOSE PARKING-FILE
+           OPEN I-O PARKING-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               STRING "File Open Error: " WS-FILE-STATUS
+                   INTO WS-FILE-ERROR
+               MOVE "NEW-PARKING" TO WS-ERROR-PARAGRAPH
+               PERFORM LOG-FILE-ERROR
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM CHECK-ALREADY-PARKED
+           IF RECORD-FOUND = 'Y'
+               DISPLAY "Student already has a vehicle parked"
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE 'N' TO WS-CONFIRMED
+           PERFORM UNTIL WS-CONFIRMED = 'Y'
+               DISPLAY "Student Name (from roster): "
+                       FUNCTION TRIM(WS-STUDENT-NAME)
+               DISPLAY "Enter Motorcycle Model: " WITH NO ADVANCING
+               ACCEPT WS-MODEL
+               DISPLAY "Enter License Plate: " WITH NO ADVANCING
+               ACCEPT WS-PLATE
+               PERFORM CHECK-LICENSE-PLATE
+               IF VALID-INPUT = 'N'
+                   DISPLAY "Invalid License Plate!"
+                   EXIT PARAGRAPH
+               END-IF
+               IF WS-MASTER-PLATE NOT = SPACES
+                   AND WS-MASTER-PLATE NOT = WS-PLATE
+                   DISPLAY "License Plate does not match the "
+                           "registrar's record for this student!"
+                   EXIT PARAGRAPH
+               END-IF
+               DISPLAY "Enter Motorcycle Color: " WITH NO ADVANCING
+               ACCEPT WS-COLOR
+
+               MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+               STRING WS-YEAR DELIMITED BY SIZE
+                      "-" DELIMITED BY SIZE
+                      WS-MONTH DELIMITED BY SIZE
+                      "-" DELIMITED BY SIZE
+                      WS-DAY DELIMITED BY SIZE
+                      " " DELIMITED BY SIZE
+                      WS-HOURS DELIMITED BY SIZE
+                      ":" DELIMITED BY SIZE
+                      WS-MINUTES DELIMITED BY SIZE
+                      INTO WS-DATE-TIME
+               END-STRING
+
+               MOVE WS-STUDENT-NUMBER TO STUDENT-NUMBER
+               MOVE WS-STUDENT-NAME TO STUDENT-NAME
+               MOVE WS-MODEL TO MOTORCYCLE-MODEL
+               MOVE WS-PLATE TO LICENSE-PLATE
+               MOVE WS-COLOR TO MOTORCYCLE-COLOR
+               MOVE WS-VEHICLE-TYPE TO VEHICLE-TYPE
+               MOVE WS-LOT-ID TO LOT-ID
+               MOVE WS-DATE-TIME TO TIME-OF-ENTRY
+               MOVE SPACES TO TIME-OF-EXIT
+
+               DISPLAY "--- Review Entry ---"
+               DISPLAY "Student Number: " STUDENT-NUMBER
+               DISPLAY "Student Name: " STUDENT-NAME
+               DISPLAY "Vehicle Type: " VEHICLE-TYPE
+               DISPLAY "Lot ID: " LOT-ID
+               DISPLAY "Motorcycle Model: " MOTORCYCLE-MODEL
+               DISPLAY "License Plate: " LICENSE-PLATE
+               DISPLAY "Motorcycle Color: " MOTORCYCLE-COLOR
+               DISPLAY "Time of Entry: " TIME-OF-ENTRY
+               DISPLAY "Save this record? (Y/N): " WITH NO ADVANCING
+               ACCEPT WS-CONFIRM-YN
+               MOVE FUNCTION UPPER-CASE(WS-CONFIRM-YN) TO WS-CONFIRM-YN
+               IF WS-CONFIRM-YN = "Y"
+                   MOVE 'Y' TO WS-CONFIRMED
+               ELSE
+                   DISPLAY "Discarded - re-enter the parking details."
+               END-IF
+           END-PERFORM
+
+           IF WS-REOPEN-EXISTING = 'Y'
+               PERFORM ARCHIVE-PRIOR-VISIT
+               REWRITE PARKING-RECORD
+               IF WS-FILE-STATUS NOT = "00"
+                   STRING "Rewrite Error: " WS-FILE-STATUS
+                       INTO WS-FILE-ERROR
+                   MOVE "NEW-PARKING" TO WS-ERROR-PARAGRAPH
+                   PERFORM LOG-FILE-ERROR
+               ELSE
+                   DISPLAY "Parking Record Created Successfully."
+                   MOVE "CREATE" TO WS-AUDIT-ACTION
+                   STRING WS-AUDIT-OLD-NAME DELIMITED BY SIZE
+                          "/" DELIMITED BY SIZE
+                          WS-AUDIT-OLD-PLATE DELIMITED BY SIZE
+                          "/" DELIMITED BY SIZE
+                          WS-AUDIT-OLD-ENTRY DELIMITED BY SIZE
+                          "-" DELIMITED BY SIZE
+                          WS-AUDIT-OLD-EXIT DELIMITED BY SIZE
+                          INTO WS-AUDIT-BEFORE
+                   END-STRING
+                   STRING STUDENT-NAME DELIMITED BY SIZE
+                          "/" DELIMITED BY SIZE
+                          LICENSE-PLATE DELIMITED BY SIZE
+                          "/" DELIMITED BY SIZE
+                          TIME-OF-ENTRY DELIMITED BY SIZE
+                          INTO WS-AUDIT-AFTER
+                   END-STRING
+                   PERFORM APPEND-AUDIT-RECORD
+               END-IF
+           ELSE
+               WRITE PARKING-RECORD
+               IF WS-FILE-STATUS NOT = "00"
+                   STRING "Write Error: " WS-FILE-STATUS
+                       INTO WS-FILE-ERROR
+                   MOVE "NEW-PARKING" TO WS-ERROR-PARAGRAPH
+                   PERFORM LOG-FILE-ERROR
+               ELSE
+                   DISPLAY "Parking Record Created Successfully."
+                   MOVE "CREATE" TO WS-AUDIT-ACTION
+                   MOVE SPACES TO WS-AUDIT-BEFORE
+                   STRING STUDENT-NAME DELIMITED BY SIZE
+                          "/" DELIMITED BY SIZE
+                          LICENSE-PLATE DELIMITED BY SIZE
+                          "/" DELIMITED BY SIZE
+                          TIME-OF-ENTRY DELIMITED BY SIZE
+                          INTO WS-AUDIT-AFTER
+                   END-STRING
+                   PERFORM APPEND-AUDIT-RECORD
+               END-IF
+           END-IF
+
+           CLOSE PARKING-FILE
+           OPEN I-O PARKING-FILE
+           .
+
+      * READS SCANNER-FEED.dat - ONE LINE PER GATE READING - AND
+      * CREATES A PARKING-RECORD FOR EACH GOOD READING THE SAME WAY
+      * NEW-PARKING WOULD, MINUS THE INTERACTIVE PROMPTS. A REPEAT
+      * VISITOR'S NAME/MODEL/COLOR ARE CARRIED OVER FROM THEIR LAST
+      * VISIT (CHECK-ALREADY-PARKED REWRITES THAT SAME KEYED RECORD);
+      * A STUDENT NEVER SEEN BEFORE GETS A PLACEHOLDER FOR THE CLERK
+      * TO FILL IN LATER VIA EDIT-PARKING
+       PROCESS-SCANNER-FEED.
+           MOVE 0 TO WS-SCANNER-READ-COUNT
+           MOVE 0 TO WS-SCANNER-SKIP-COUNT
+           OPEN INPUT SCANNER-FILE
+           IF WS-SCANNER-STATUS = "35"
+               DISPLAY "No scanner feed file found."
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-SCANNER-STATUS NOT = "00"
+               STRING "Scanner Feed Open Error: " WS-SCANNER-STATUS
+                   INTO WS-FILE-ERROR
+               MOVE "PROCESS-SCANNER-FEED" TO WS-ERROR-PARAGRAPH
+               PERFORM LOG-FILE-ERROR
+               EXIT PARAGRAPH
+           END-IF
+
+           CLOSE PARKING-FILE
+           OPEN I-O PARKING-FILE
+           MOVE 'N' TO END-OF-FILE
+           PERFORM UNTIL END-OF-FILE = 'Y'
+               READ SCANNER-FILE
+                   AT END
+                       MOVE 'Y' TO END-OF-FILE
+                   NOT AT END
+                       PERFORM PROCESS-SCANNER-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE SCANNER-FILE
+           CLOSE PARKING-FILE
+           OPEN I-O PARKING-FILE
+           DISPLAY "Scanner feed processed - " WS-SCANNER-READ-COUNT
+                   " checked in, " WS-SCANNER-SKIP-COUNT " skipped."
+           .
+
+      * VALIDATES AND CHECKS IN ONE SCANNER-FEED LINE, REUSING THE SAME
+      * CHECKS NEW-PARKING PERFORMS INTERACTIVELY
+       PROCESS-SCANNER-RECORD.
+           MOVE SCN-STUDENT-NUMBER TO WS-STUDENT-NUMBER
+           PERFORM CHECK-STUDENT-NUMBER
+           IF VALID-INPUT = 'N'
+               DISPLAY "Scanner feed: invalid student number "
+                       SCN-STUDENT-NUMBER " - skipped."
+               ADD 1 TO WS-SCANNER-SKIP-COUNT
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE SCN-LICENSE-PLATE TO WS-PLATE
+           PERFORM CHECK-LICENSE-PLATE
+           IF VALID-INPUT = 'N'
+               DISPLAY "Scanner feed: invalid license plate "
+                       SCN-LICENSE-PLATE " - skipped."
+               ADD 1 TO WS-SCANNER-SKIP-COUNT
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE FUNCTION UPPER-CASE(SCN-VEHICLE-TYPE) TO WS-VEHICLE-TYPE
+           IF WS-VEHICLE-TYPE NOT = "MOTORCYCLE"
+               AND WS-VEHICLE-TYPE NOT = "CAR"
+               AND WS-VEHICLE-TYPE NOT = "BICYCLE"
+               DISPLAY "Scanner feed: invalid vehicle type for "
+                       SCN-STUDENT-NUMBER " - skipped."
+               ADD 1 TO WS-SCANNER-SKIP-COUNT
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM CHECK-STUDENT-MASTER
+           IF WS-ON-ROSTER = 'N'
+               DISPLAY "Scanner feed: " SCN-STUDENT-NUMBER
+                       " not found in registrar's master roster - "
+                       "skipped."
+               ADD 1 TO WS-SCANNER-SKIP-COUNT
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-MASTER-PLATE NOT = SPACES
+               AND WS-MASTER-PLATE NOT = WS-PLATE
+               DISPLAY "Scanner feed: " SCN-STUDENT-NUMBER
+                       " plate does not match the registrar's "
+                       "record - skipped."
+               ADD 1 TO WS-SCANNER-SKIP-COUNT
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM CHECK-BLACKLIST
+           IF WS-BLACKLISTED = 'Y'
+               DISPLAY "Scanner feed: entry refused, blacklisted - "
+                       SCN-STUDENT-NUMBER
+               ADD 1 TO WS-SCANNER-SKIP-COUNT
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM COUNT-PARKED-SLOTS
+           IF WS-VEHICLE-TYPE = "CAR"
+               MOVE 2 TO WS-PROSPECTIVE-WEIGHT
+           ELSE
+               MOVE 1 TO WS-PROSPECTIVE-WEIGHT
+           END-IF
+           IF WS-SLOTS-USED + WS-PROSPECTIVE-WEIGHT > WS-LOT-CAPACITY
+               DISPLAY "Scanner feed: lot full, rejected "
+                       SCN-STUDENT-NUMBER
+               ADD 1 TO WS-SCANNER-SKIP-COUNT
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM CHECK-ALREADY-PARKED
+           IF RECORD-FOUND = 'Y'
+               DISPLAY "Scanner feed: " SCN-STUDENT-NUMBER
+                       " already has a vehicle parked - skipped."
+               ADD 1 TO WS-SCANNER-SKIP-COUNT
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-REOPEN-EXISTING = 'N'
+               MOVE WS-STUDENT-NUMBER TO STUDENT-NUMBER
+               MOVE "SCANNER ENTRY" TO STUDENT-NAME
+               MOVE "SCANNER ENTRY" TO MOTORCYCLE-MODEL
+               MOVE "UNKNOWN" TO MOTORCYCLE-COLOR
+           END-IF
+
+           MOVE WS-PLATE TO LICENSE-PLATE
+           MOVE WS-VEHICLE-TYPE TO VEHICLE-TYPE
+           MOVE SCN-LOT-ID TO LOT-ID
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           STRING WS-YEAR DELIMITED BY SIZE
+                  "-" DELIMITED BY SIZE
+                  WS-MONTH DELIMITED BY SIZE
+                  "-" DELIMITED BY SIZE
+                  WS-DAY DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WS-HOURS DELIMITED BY SIZE
+                  ":" DELIMITED BY SIZE
+                  WS-MINUTES DELIMITED BY SIZE
+                  INTO WS-DATE-TIME
+           END-STRING
+           MOVE WS-DATE-TIME TO TIME-OF-ENTRY
+           MOVE SPACES TO TIME-OF-EXIT
+
+           IF WS-REOPEN-EXISTING = 'Y'
+               PERFORM ARCHIVE-PRIOR-VISIT
+               REWRITE PARKING-RECORD
+           ELSE
+               WRITE PARKING-RECORD
+           END-IF
+           IF WS-FILE-STATUS NOT = "00"
+               STRING "Scanner Feed Write Error: " WS-FILE-STATUS
+                   INTO WS-FILE-ERROR
+               MOVE "PROCESS-SCANNER-RECORD" TO WS-ERROR-PARAGRAPH
+               PERFORM LOG-FILE-ERROR
+               ADD 1 TO WS-SCANNER-SKIP-COUNT
+               EXIT PARAGRAPH
+           END-IF
+
+           ADD 1 TO WS-SCANNER-READ-COUNT
+           MOVE "CREATE" TO WS-AUDIT-ACTION
+           IF WS-REOPEN-EXISTING = 'Y'
+               STRING WS-AUDIT-OLD-NAME DELIMITED BY SIZE
+                      "/" DELIMITED BY SIZE
+                      WS-AUDIT-OLD-PLATE DELIMITED BY SIZE
+                      "/" DELIMITED BY SIZE
+                      WS-AUDIT-OLD-ENTRY DELIMITED BY SIZE
+                      "-" DELIMITED BY SIZE
+                      WS-AUDIT-OLD-EXIT DELIMITED BY SIZE
+                      INTO WS-AUDIT-BEFORE
+               END-STRING
+           ELSE
+               MOVE SPACES TO WS-AUDIT-BEFORE
+           END-IF
+           STRING "SCANNER/" DELIMITED BY SIZE
+                  STUDENT-NAME DELIMITED BY SIZE
+                  "/" DELIMITED BY SIZE
+                  LICENSE-PLATE DELIMITED BY SIZE
+                  "/" DELIMITED BY SIZE
+                  TIME-OF-ENTRY DELIMITED BY SIZE
+                  INTO WS-AUDIT-AFTER
+           END-STRING
+           PERFORM APPEND-AUDIT-RECORD
+           .
+
+      * EDIT FUNCTION
+       EDIT-PARKING.
+           CLOSE PARKING-FILE
+           OPEN I-O PARKING-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               STRING "File Open Error: " WS-FILE-STATUS
+                   INTO WS-FILE-ERROR
+               MOVE "EDIT-PARKING" TO WS-ERROR-PARAGRAPH
+               PERFORM LOG-FILE-ERROR
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM FIND-RECORD
+           IF RECORD-FOUND = 'N'
+               DISPLAY "Record not found for the given Student Number."
+           ELSE
+               MOVE STUDENT-NAME TO WS-AUDIT-OLD-NAME
+               MOVE MOTORCYCLE-MODEL TO WS-AUDIT-OLD-MODEL
+               MOVE LICENSE-PLATE TO WS-AUDIT-OLD-PLATE
+               MOVE MOTORCYCLE-COLOR TO WS-AUDIT-OLD-COLOR
+               DISPLAY "Editing record..."
+               DISPLAY "Enter New Student Name: " WITH NO ADVANCING
+               ACCEPT WS-STUDENT-NAME
+               DISPLAY "Enter New Motorcycle Model: " WITH NO ADVANCING
+               ACCEPT WS-MODEL
+               DISPLAY "Enter New License Plate: " WITH NO ADVANCING
+               ACCEPT WS-PLATE
+               PERFORM CHECK-LICENSE-PLATE
+               IF VALID-INPUT = 'N'
+                   DISPLAY "Invalid License Plate!"
+                   EXIT PARAGRAPH
+               END-IF
+               DISPLAY "Enter New Motorcycle Color: " WITH NO ADVANCING
+               ACCEPT WS-COLOR
+               MOVE WS-STUDENT-NAME TO STUDENT-NAME
+               MOVE WS-MODEL TO MOTORCYCLE-MODEL
+               MOVE WS-PLATE TO LICENSE-PLATE
+               MOVE WS-COLOR TO MOTORCYCLE-COLOR
+               REWRITE PARKING-RECORD
+               IF WS-FILE-STATUS NOT = "00"
+                   STRING "Rewrite Error: " WS-FILE-STATUS
+                       INTO WS-FILE-ERROR
+                   MOVE "EDIT-PARKING" TO WS-ERROR-PARAGRAPH
+                   PERFORM LOG-FILE-ERROR
+               ELSE
+                   DISPLAY "Record updated successfully."
+                   MOVE "EDIT" TO WS-AUDIT-ACTION
+                   STRING WS-AUDIT-OLD-NAME DELIMITED BY SIZE
+                          "/" DELIMITED BY SIZE
+                          WS-AUDIT-OLD-MODEL DELIMITED BY SIZE
+                          "/" DELIMITED BY SIZE
+                          WS-AUDIT-OLD-PLATE DELIMITED BY SIZE
+                          "/" DELIMITED BY SIZE
+                          WS-AUDIT-OLD-COLOR DELIMITED BY SIZE
+                          INTO WS-AUDIT-BEFORE
+                   END-STRING
+                   STRING STUDENT-NAME DELIMITED BY SIZE
+                          "/" DELIMITED BY SIZE
+                          MOTORCYCLE-MODEL DELIMITED BY SIZE
+                          "/" DELIMITED BY SIZE
+                          LICENSE-PLATE DELIMITED BY SIZE
+                          "/" DELIMITED BY SIZE
+                          MOTORCYCLE-COLOR DELIMITED BY SIZE
+                          INTO WS-AUDIT-AFTER
+                   END-STRING
+                   PERFORM APPEND-AUDIT-RECORD
+               END-IF
+           END-IF
+           PERFORM RESTORE-CURRENT-PARKING-PERIOD
+           .
+
+      * READ FUNCTION
+       DISPLAY-PARKING-INFO.
+           CLOSE PARKING-FILE
+           OPEN INPUT PARKING-FILE
+           PERFORM FIND-RECORD
+           IF RECORD-FOUND = 'N'
+               DISPLAY "Record not found for the given Student Number."
+           ELSE
+               DISPLAY "--- Parking Information ---"
+               DISPLAY "Student Number: " STUDENT-NUMBER
+               DISPLAY "Student Name: " STUDENT-NAME
+               DISPLAY "Motorcycle Model: " MOTORCYCLE-MODEL
+               DISPLAY "License Plate: " LICENSE-PLATE
+               DISPLAY "Motorcycle Color: " MOTORCYCLE-COLOR
+               DISPLAY "Vehicle Type: " VEHICLE-TYPE
+               DISPLAY "Lot ID: " LOT-ID
+               DISPLAY "Time of Entry: " TIME-OF-ENTRY
+               DISPLAY "Time of Exit: " TIME-OF-EXIT
+               IF TIME-OF-EXIT NOT = SPACES
+                   DISPLAY "Parking Fee: " FEE-AMOUNT
+               END-IF
+               PERFORM CHECK-OVERSTAY
+               IF IS-OVERSTAY
+                   DISPLAY "*** OVERSTAY - parked over 24 hours ***"
+               END-IF
+           END-IF.
+           PERFORM RESTORE-CURRENT-PARKING-PERIOD
+           .
+
+      * CREATE FUNCTION
+       EXIT-PARKING.
+           CLOSE PARKING-FILE
+           OPEN I-O PARKING-FILE
+           PERFORM FIND-RECORD
+           IF RECORD-FOUND = 'N'
+               DISPLAY "Record not found for the given Student Number."
+           ELSE
+               MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+               STRING WS-YEAR DELIMITED BY SIZE
+                      "-" DELIMITED BY SIZE
+                      WS-MONTH DELIMITED BY SIZE
+                      "-" DELIMITED BY SIZE
+                      WS-DAY DELIMITED BY SIZE
+                      " " DELIMITED BY SIZE
+                      WS-HOURS DELIMITED BY SIZE
+                      ":" DELIMITED BY SIZE
+                      WS-MINUTES DELIMITED BY SIZE
+                      INTO WS-DATE-TIME
+               END-STRING
+               MOVE TIME-OF-ENTRY TO WS-ELAPSED-TIMESTAMP
+               PERFORM TIMESTAMP-TO-MINUTES
+               MOVE WS-ELAPSED-MINUTES-OUT TO WS-ELAPSED-MINUTES-1
+               MOVE WS-DATE-TIME TO WS-ELAPSED-TIMESTAMP
+               PERFORM TIMESTAMP-TO-MINUTES
+               MOVE WS-ELAPSED-MINUTES-OUT TO WS-ELAPSED-MINUTES-2
+               COMPUTE WS-ELAPSED-DIFF =
+                   WS-ELAPSED-MINUTES-2 - WS-ELAPSED-MINUTES-1
+               COMPUTE WS-ELAPSED-HOURS-OUT = WS-ELAPSED-DIFF / 60
+               COMPUTE WS-ELAPSED-MINS-OUT =
+                   FUNCTION MOD(WS-ELAPSED-DIFF, 60)
+
+               MOVE WS-DATE-TIME TO TIME-OF-EXIT
+
+               MOVE WS-ELAPSED-HOURS-OUT TO WS-BILLED-HOURS
+               IF WS-ELAPSED-MINS-OUT > 0
+                   ADD 1 TO WS-BILLED-HOURS
+               END-IF
+               IF WS-BILLED-HOURS = 0
+                   MOVE 1 TO WS-BILLED-HOURS
+               END-IF
+               COMPUTE FEE-AMOUNT ROUNDED =
+                   WS-BILLED-HOURS * WS-HOURLY-RATE
+               REWRITE PARKING-RECORD
+               IF WS-FILE-STATUS NOT = "00"
+                   STRING "Rewrite Error: " WS-FILE-STATUS
+                       INTO WS-FILE-ERROR
+                   MOVE "EXIT-PARKING" TO WS-ERROR-PARAGRAPH
+                   PERFORM LOG-FILE-ERROR
+                   DISPLAY "Exit NOT recorded - record could not be "
+                           "updated."
+               ELSE
+                   ADD FEE-AMOUNT TO WS-DAILY-REVENUE
+                   DISPLAY "Exit time recorded successfully."
+                   DISPLAY "Parked Duration: " WS-ELAPSED-HOURS-OUT
+                           " hr(s) " WS-ELAPSED-MINS-OUT " min(s)"
+                   DISPLAY "Parking Fee: " FEE-AMOUNT
+                   MOVE "EXIT" TO WS-AUDIT-ACTION
+                   MOVE "OPEN" TO WS-AUDIT-BEFORE
+                   MOVE FEE-AMOUNT TO WS-FEE-DISPLAY
+                   STRING TIME-OF-EXIT DELIMITED BY SIZE
+                          "/FEE:" DELIMITED BY SIZE
+                          WS-FEE-DISPLAY DELIMITED BY SIZE
+                          INTO WS-AUDIT-AFTER
+                   END-STRING
+                   PERFORM APPEND-AUDIT-RECORD
+               END-IF
+           END-IF.
+           PERFORM RESTORE-CURRENT-PARKING-PERIOD
+           .
+
+      * READ FUNCTION - CLERK MAY FILTER THE LISTING DOWN TO ONE VEHICLE
+      * TYPE (OR "ALL") SINCE THE LOT NOW HOLDS MORE THAN MOTORCYCLES
+       DISPLAY-ALL-DATA.
+           DISPLAY "Filter by Vehicle Type (MOTORCYCLE/CAR/BICYCLE/"
+                   "ALL): " WITH NO ADVANCING
+           ACCEPT WS-FILTER-TYPE
+           MOVE FUNCTION UPPER-CASE(WS-FILTER-TYPE) TO WS-FILTER-TYPE
+           IF WS-FILTER-TYPE = SPACES
+               MOVE "ALL" TO WS-FILTER-TYPE
+           END-IF
+
+           PERFORM COUNT-PARKED-SLOTS
+           CLOSE PARKING-FILE
+           OPEN INPUT PARKING-FILE
+           MOVE 'N' TO END-OF-FILE
+           DISPLAY "--- Parking Records ---"
+           PERFORM UNTIL END-OF-FILE = 'Y'
+               READ PARKING-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO END-OF-FILE
+                   NOT AT END
+                       IF WS-FILTER-TYPE = "ALL"
+                           OR WS-FILTER-TYPE = VEHICLE-TYPE
+                           PERFORM CHECK-OVERSTAY
+                           DISPLAY STUDENT-NUMBER " | "
+                                   STUDENT-NAME " | "
+                                   MOTORCYCLE-MODEL " | "
+                                   LICENSE-PLATE " | "
+                                   MOTORCYCLE-COLOR " | "
+                                   VEHICLE-TYPE " | "
+                                   LOT-ID " | "
+                                   TIME-OF-ENTRY " | "
+                                   TIME-OF-EXIT
+                           IF IS-OVERSTAY
+                               DISPLAY "    *** OVERSTAY - parked over "
+                                       "24 hours ***"
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE PARKING-FILE
+           OPEN I-O PARKING-FILE
+
+           DISPLAY "--- Capacity (Currently Parked) ---"
+           DISPLAY "Motorcycles: " WS-SLOTS-MOTORCYCLE
+                   "   Cars: " WS-SLOTS-CAR
+                   "   Bicycles: " WS-SLOTS-BICYCLE
+           DISPLAY "Weighted Slots Used: " WS-SLOTS-USED
+                   " / " WS-LOT-CAPACITY
+           .
+
+      * READ FUNCTION - SAME SCAN AS DISPLAY-ALL-DATA BUT LIMITED TO
+      * RECORDS STILL ON THE LOT (TIME-OF-EXIT NOT YET STAMPED). ALSO
+      * SWEEPS PRIOR PERIODS' FILES SINCE A VISIT OPENED BEFORE THE
+      * MONTH ROLLED OVER IS STILL ON THE LOT EVEN THOUGH IT NO LONGER
+      * LIVES IN THE CURRENT PERIOD'S FILE.
+       DISPLAY-CURRENTLY-PARKED.
+           CLOSE PARKING-FILE
+           OPEN INPUT PARKING-FILE
+           MOVE 'N' TO END-OF-FILE
+           DISPLAY "--- Currently Parked ---"
+           PERFORM UNTIL END-OF-FILE = 'Y'
+               READ PARKING-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO END-OF-FILE
+                   NOT AT END
+                       IF TIME-OF-EXIT = SPACES
+                           PERFORM DISPLAY-CURRENTLY-PARKED-LINE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE PARKING-FILE
+
+           MOVE WS-PARKING-FILENAME TO WS-SAVED-PARKING-FILENAME
+           MOVE WS-PERIOD-YEAR TO WS-SAVED-PERIOD-YEAR
+           MOVE WS-PERIOD-MONTH TO WS-SAVED-PERIOD-MONTH
+           MOVE 0 TO WS-PRIOR-PERIOD-TRIES
+           PERFORM UNTIL WS-PRIOR-PERIOD-TRIES = WS-PRIOR-MONTH-LIMIT
+               ADD 1 TO WS-PRIOR-PERIOD-TRIES
+               PERFORM DECREMENT-PARKING-PERIOD
+               PERFORM BUILD-PARKING-FILENAME
+               OPEN INPUT PARKING-FILE
+               IF WS-FILE-STATUS = "00"
+                   MOVE 'N' TO END-OF-FILE
+                   PERFORM UNTIL END-OF-FILE = 'Y'
+                       READ PARKING-FILE NEXT RECORD
+                           AT END
+                               MOVE 'Y' TO END-OF-FILE
+                           NOT AT END
+                               IF TIME-OF-EXIT = SPACES
+                                   PERFORM DISPLAY-CURRENTLY-PARKED-LINE
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE PARKING-FILE
+               END-IF
+           END-PERFORM
+
+           MOVE WS-SAVED-PERIOD-YEAR TO WS-PERIOD-YEAR
+           MOVE WS-SAVED-PERIOD-MONTH TO WS-PERIOD-MONTH
+           MOVE WS-SAVED-PARKING-FILENAME TO WS-PARKING-FILENAME
+           OPEN I-O PARKING-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               STRING "Reopen Error: " WS-FILE-STATUS
+                   INTO WS-FILE-ERROR
+               MOVE "DISPLAY-CURRENTLY-PARKED" TO WS-ERROR-PARAGRAPH
+               PERFORM LOG-FILE-ERROR
+           END-IF
+           .
+
+      * ONE DISPLAY LINE FOR DISPLAY-CURRENTLY-PARKED, SHARED BY THE
+      * CURRENT-PERIOD SCAN AND EACH PRIOR PERIOD'S SWEEP.
+       DISPLAY-CURRENTLY-PARKED-LINE.
+           DISPLAY STUDENT-NUMBER " | "
+                   STUDENT-NAME " | "
+                   MOTORCYCLE-MODEL " | "
+                   LICENSE-PLATE " | "
+                   MOTORCYCLE-COLOR " | "
+                   VEHICLE-TYPE " | "
+                   LOT-ID " | "
+                   TIME-OF-ENTRY
+           .
+
+      * READ FUNCTION - TALLIES HOW MANY VEHICLES ARE CURRENTLY PARKED
+      * IN EACH LOT-ID SO THE CLERK CAN SEE WHICH SPECIFIC LOT IS FULL
+      * INSTEAD OF ONLY HAVING ONE CAMPUS-WIDE TOTAL. SWEEPS PRIOR
+      * PERIODS' FILES TOO SO A VISIT STILL OPEN ACROSS A MONTH
+      * BOUNDARY COUNTS AGAINST ITS LOT.
+       PER-ZONE-CAPACITY-REPORT.
+           MOVE 0 TO WS-LOT-TABLE-COUNT
            CLOSE PARKING-FILE
            OPEN INPUT PARKING-FILE
-           PERFORM FIND-RECORD
-           IF RECORD-FOUND = 'N'
-               DISPLAY "Record not found for the given Student Number."
+           MOVE 'N' TO END-OF-FILE
+           PERFORM UNTIL END-OF-FILE = 'Y'
+               READ PARKING-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO END-OF-FILE
+                   NOT AT END
+                       IF TIME-OF-EXIT = SPACES
+                           PERFORM ADD-TO-LOT-TABLE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE PARKING-FILE
+
+           MOVE WS-PARKING-FILENAME TO WS-SAVED-PARKING-FILENAME
+           MOVE WS-PERIOD-YEAR TO WS-SAVED-PERIOD-YEAR
+           MOVE WS-PERIOD-MONTH TO WS-SAVED-PERIOD-MONTH
+           MOVE 0 TO WS-PRIOR-PERIOD-TRIES
+           PERFORM UNTIL WS-PRIOR-PERIOD-TRIES = WS-PRIOR-MONTH-LIMIT
+               ADD 1 TO WS-PRIOR-PERIOD-TRIES
+               PERFORM DECREMENT-PARKING-PERIOD
+               PERFORM BUILD-PARKING-FILENAME
+               OPEN INPUT PARKING-FILE
+               IF WS-FILE-STATUS = "00"
+                   MOVE 'N' TO END-OF-FILE
+                   PERFORM UNTIL END-OF-FILE = 'Y'
+                       READ PARKING-FILE NEXT RECORD
+                           AT END
+                               MOVE 'Y' TO END-OF-FILE
+                           NOT AT END
+                               IF TIME-OF-EXIT = SPACES
+                                   PERFORM ADD-TO-LOT-TABLE
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE PARKING-FILE
+               END-IF
+           END-PERFORM
+
+           MOVE WS-SAVED-PERIOD-YEAR TO WS-PERIOD-YEAR
+           MOVE WS-SAVED-PERIOD-MONTH TO WS-PERIOD-MONTH
+           MOVE WS-SAVED-PARKING-FILENAME TO WS-PARKING-FILENAME
+           OPEN I-O PARKING-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               STRING "Reopen Error: " WS-FILE-STATUS
+                   INTO WS-FILE-ERROR
+               MOVE "PER-ZONE-CAPACITY-REPORT" TO WS-ERROR-PARAGRAPH
+               PERFORM LOG-FILE-ERROR
+           END-IF
+
+           DISPLAY "--- Per-Zone Capacity (Currently Parked) ---"
+           IF WS-LOT-TABLE-COUNT = 0
+               DISPLAY "No vehicles currently parked in any lot."
            ELSE
-               DISPLAY "--- Parking Information ---"
-               DISPLAY "Student Number: " STUDENT-NUMBER
-               DISPLAY "Student Name: " STUDENT-NAME
-               DISPLAY "Motorcycle Model: " MOTORCYCLE-MODEL
-               DISPLAY "License Plate: " LICENSE-PLATE
-               DISPLAY "Motorcycle Color: " MOTORCYCLE-COLOR
-               DISPLAY "Time of Entry: " TIME-OF-ENTRY
-               DISPLAY "Time of Exit: " TIME-OF-EXIT
-           END-IF.
+               PERFORM VARYING WS-LOT-IDX FROM 1 BY 1
+                       UNTIL WS-LOT-IDX > WS-LOT-TABLE-COUNT
+                   DISPLAY "Lot " WS-LOT-NAME(WS-LOT-IDX) ": "
+                           WS-LOT-COUNT(WS-LOT-IDX) " vehicle(s)"
+               END-PERFORM
+           END-IF
+           .
+
+      * ADDS THE CURRENT RECORD'S LOT-ID TO WS-LOT-TABLE, BUMPING THE
+      * COUNT FOR AN EXISTING LOT OR OPENING A NEW TABLE ENTRY FOR IT
+       ADD-TO-LOT-TABLE.
+           MOVE 'N' TO WS-LOT-FOUND-FLAG
+           PERFORM VARYING WS-LOT-IDX FROM 1 BY 1
+                   UNTIL WS-LOT-IDX > WS-LOT-TABLE-COUNT
+               IF WS-LOT-NAME(WS-LOT-IDX) = LOT-ID
+                   ADD 1 TO WS-LOT-COUNT(WS-LOT-IDX)
+                   MOVE 'Y' TO WS-LOT-FOUND-FLAG
+               END-IF
+           END-PERFORM
+           IF WS-LOT-FOUND-FLAG = 'N' AND WS-LOT-TABLE-COUNT < 20
+               ADD 1 TO WS-LOT-TABLE-COUNT
+               MOVE LOT-ID TO WS-LOT-NAME(WS-LOT-TABLE-COUNT)
+               MOVE 1 TO WS-LOT-COUNT(WS-LOT-TABLE-COUNT)
+           END-IF
+           .
+
+      * SAME SCAN AS DISPLAY-ALL-DATA, BUT WRITES A COMMA-DELIMITED
+      * REPORT FILE WITH A HEADER ROW INSTEAD OF DISPLAYING TO SCREEN
+       EXPORT-CSV-REPORT.
+           OPEN OUTPUT CSV-FILE
+           IF WS-CSV-STATUS NOT = "00"
+               STRING "CSV Open Error: " WS-CSV-STATUS
+                   INTO WS-FILE-ERROR
+               MOVE "EXPORT-CSV-REPORT" TO WS-ERROR-PARAGRAPH
+               PERFORM LOG-FILE-ERROR
+               EXIT PARAGRAPH
+           END-IF
+
+           STRING "Student Number,Student Name,Motorcycle Model,"
+                  "License Plate,Motorcycle Color,Vehicle Type,Lot ID,"
+                  "Time of Entry,Time of Exit,Fee Amount"
+                  DELIMITED BY SIZE
+                  INTO CSV-RECORD
+           END-STRING
+           WRITE CSV-RECORD
+
+           CLOSE PARKING-FILE
+           OPEN INPUT PARKING-FILE
+           MOVE 'N' TO END-OF-FILE
+           PERFORM UNTIL END-OF-FILE = 'Y'
+               READ PARKING-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO END-OF-FILE
+                   NOT AT END
+                       PERFORM CSV-WRITE-RECORD
+               END-READ
+           END-PERFORM
            CLOSE PARKING-FILE
+
+      * A RECORD CLOSED OUT IN A PRIOR PERIOD BUT NOT YET ARCHIVED
+      * WOULD OTHERWISE BE MISSING FROM THIS REPORT ONCE THE FILE HAS
+      * ROLLED OVER - SWEEP EARLIER PERIODS' FILES TOO
+           MOVE WS-PARKING-FILENAME TO WS-SAVED-PARKING-FILENAME
+           MOVE WS-PERIOD-YEAR TO WS-SAVED-PERIOD-YEAR
+           MOVE WS-PERIOD-MONTH TO WS-SAVED-PERIOD-MONTH
+           MOVE 0 TO WS-PRIOR-PERIOD-TRIES
+           PERFORM UNTIL WS-PRIOR-PERIOD-TRIES = WS-PRIOR-MONTH-LIMIT
+               ADD 1 TO WS-PRIOR-PERIOD-TRIES
+               PERFORM DECREMENT-PARKING-PERIOD
+               PERFORM BUILD-PARKING-FILENAME
+               OPEN INPUT PARKING-FILE
+               IF WS-FILE-STATUS = "00"
+                   MOVE 'N' TO END-OF-FILE
+                   PERFORM UNTIL END-OF-FILE = 'Y'
+                       READ PARKING-FILE NEXT RECORD
+                           AT END
+                               MOVE 'Y' TO END-OF-FILE
+                           NOT AT END
+                               PERFORM CSV-WRITE-RECORD
+                       END-READ
+                   END-PERFORM
+                   CLOSE PARKING-FILE
+               END-IF
+           END-PERFORM
+
+           MOVE WS-SAVED-PERIOD-YEAR TO WS-PERIOD-YEAR
+           MOVE WS-SAVED-PERIOD-MONTH TO WS-PERIOD-MONTH
+           MOVE WS-SAVED-PARKING-FILENAME TO WS-PARKING-FILENAME
            OPEN I-O PARKING-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               STRING "Reopen Error: " WS-FILE-STATUS
+                   INTO WS-FILE-ERROR
+               MOVE "EXPORT-CSV-REPORT" TO WS-ERROR-PARAGRAPH
+               PERFORM LOG-FILE-ERROR
+           END-IF
+
+           CLOSE CSV-FILE
+           DISPLAY "Report written to PARKING-REPORT.csv"
            .
 
-      * CREATE FUNCTION
-       EXIT-PARKING.
+      * ONE CSV ROW FOR EXPORT-CSV-REPORT, SHARED BY THE CURRENT-
+      * PERIOD SCAN AND EACH PRIOR PERIOD'S SWEEP.
+       CSV-WRITE-RECORD.
+           MOVE FEE-AMOUNT TO WS-FEE-DISPLAY
+           STRING FUNCTION TRIM(STUDENT-NUMBER)
+                      DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(STUDENT-NAME)
+                      DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(MOTORCYCLE-MODEL)
+                      DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(LICENSE-PLATE)
+                      DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(MOTORCYCLE-COLOR)
+                      DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(VEHICLE-TYPE)
+                      DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(LOT-ID)
+                      DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(TIME-OF-ENTRY)
+                      DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(TIME-OF-EXIT)
+                      DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-FEE-DISPLAY)
+                      DELIMITED BY SIZE
+                  INTO CSV-RECORD
+           END-STRING
+           WRITE CSV-RECORD
+           .
+
+      * ASKS THE CLERK FOR A CUTOFF DATE, THEN HANDS OFF TO
+      * ARCHIVE-RECORDS-BY-CUTOFF TO DO THE ACTUAL MOVE. END-OF-DAY-
+      * BATCH CALLS ARCHIVE-RECORDS-BY-CUTOFF DIRECTLY WITH A SYSTEM-
+      * COMPUTED CUTOFF INSTEAD, SINCE THERE'S NO ONE THERE TO ASK.
+       ARCHIVE-OLD-RECORDS.
+           DISPLAY "Archive exited records with entry date before "
+                   "(YYYY-MM-DD): " WITH NO ADVANCING
+           ACCEPT WS-CUTOFF-DATE
+           PERFORM ARCHIVE-RECORDS-BY-CUTOFF
+           .
+
+      * MOVES EXITED RECORDS WITH AN ENTRY DATE BEFORE WS-CUTOFF-DATE
+      * OUT OF THE LIVE PARKING-FILE AND INTO PARKING-HISTORY.dat SO
+      * DAY-TO-DAY LOOKUPS DON'T HAVE TO CARRY THE FULL HISTORY AROUND
+       ARCHIVE-RECORDS-BY-CUTOFF.
+           MOVE 0 TO WS-ARCHIVE-COUNT
+           OPEN EXTEND HISTORY-FILE
+           IF WS-HISTORY-STATUS = "35"
+               OPEN OUTPUT HISTORY-FILE
+               CLOSE HISTORY-FILE
+               OPEN EXTEND HISTORY-FILE
+           END-IF
+           IF WS-HISTORY-STATUS NOT = "00"
+               STRING "History Open Error: " WS-HISTORY-STATUS
+                   INTO WS-FILE-ERROR
+               MOVE "ARCHIVE-RECORDS-BY-CUTOFF" TO WS-ERROR-PARAGRAPH
+               PERFORM LOG-FILE-ERROR
+               EXIT PARAGRAPH
+           END-IF
+
            CLOSE PARKING-FILE
            OPEN I-O PARKING-FILE
-           PERFORM FIND-RECORD
-           IF RECORD-FOUND = 'N'
-               DISPLAY "Record not found for the given Student Number."
-           ELSE
-               MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
-               STRING WS-YEAR DELIMITED BY SIZE
-                      "-" DELIMITED BY SIZE
-                      WS-MONTH DELIMITED BY SIZE
-                      "-" DELIMITED BY SIZE
-                      WS-DAY DELIMITED BY SIZE
-                      " " DELIMITED BY SIZE
-                      WS-HOURS DELIMITED BY SIZE
-                      ":" DELIMITED BY SIZE
-                      WS-MINUTES DELIMITED BY SIZE
-                      INTO WS-DATE-TIME
-               END-STRING
-               MOVE WS-DATE-TIME TO TIME-OF-EXIT
-               REWRITE PARKING-RECORD
-               DISPLAY "Exit time recorded successfully."
-           END-IF.
+           MOVE 'N' TO END-OF-FILE
+           PERFORM UNTIL END-OF-FILE = 'Y'
+               READ PARKING-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO END-OF-FILE
+                   NOT AT END
+                       IF TIME-OF-EXIT NOT = SPACES
+                           AND TIME-OF-ENTRY(1:10) < WS-CUTOFF-DATE
+                           PERFORM ARCHIVE-CURRENT-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE PARKING-FILE
+
+      * A RECORD CLOSED OUT IN A PRIOR PERIOD BUT NEVER ARCHIVED
+      * BEFORE THE FILE ROLLED OVER IS OTHERWISE UNREACHABLE TO THIS
+      * PARAGRAPH, SINCE PARKING-FILE ONLY POINTS AT THE CURRENT
+      * PERIOD - SWEEP EARLIER PERIODS' FILES TOO
+           MOVE WS-PARKING-FILENAME TO WS-SAVED-PARKING-FILENAME
+           MOVE WS-PERIOD-YEAR TO WS-SAVED-PERIOD-YEAR
+           MOVE WS-PERIOD-MONTH TO WS-SAVED-PERIOD-MONTH
+           MOVE 0 TO WS-PRIOR-PERIOD-TRIES
+           PERFORM UNTIL WS-PRIOR-PERIOD-TRIES = WS-PRIOR-MONTH-LIMIT
+               ADD 1 TO WS-PRIOR-PERIOD-TRIES
+               PERFORM DECREMENT-PARKING-PERIOD
+               PERFORM BUILD-PARKING-FILENAME
+               OPEN I-O PARKING-FILE
+               IF WS-FILE-STATUS = "00"
+                   MOVE 'N' TO END-OF-FILE
+                   PERFORM UNTIL END-OF-FILE = 'Y'
+                       READ PARKING-FILE NEXT RECORD
+                           AT END
+                               MOVE 'Y' TO END-OF-FILE
+                           NOT AT END
+                               IF TIME-OF-EXIT NOT = SPACES
+                                   AND TIME-OF-ENTRY(1:10)
+                                       < WS-CUTOFF-DATE
+                                   PERFORM ARCHIVE-CURRENT-RECORD
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE PARKING-FILE
+               END-IF
+           END-PERFORM
+
+           MOVE WS-SAVED-PERIOD-YEAR TO WS-PERIOD-YEAR
+           MOVE WS-SAVED-PERIOD-MONTH TO WS-PERIOD-MONTH
+           MOVE WS-SAVED-PARKING-FILENAME TO WS-PARKING-FILENAME
+           OPEN I-O PARKING-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               STRING "Reopen Error: " WS-FILE-STATUS
+                   INTO WS-FILE-ERROR
+               MOVE "ARCHIVE-RECORDS-BY-CUTOFF" TO WS-ERROR-PARAGRAPH
+               PERFORM LOG-FILE-ERROR
+           END-IF
+
+           CLOSE HISTORY-FILE
+           DISPLAY WS-ARCHIVE-COUNT " record(s) archived to "
+                   "PARKING-HISTORY.dat"
+           .
+
+      * ARCHIVES ONE CLOSED, PAST-CUTOFF RECORD OUT OF WHICHEVER
+      * PARKING-FILE IS CURRENTLY OPEN (THE CURRENT PERIOD OR ONE
+      * BEING SWEPT) AND INTO THE HISTORY FILE OPENED BY THE CALLER
+       ARCHIVE-CURRENT-RECORD.
+           MOVE STUDENT-NUMBER TO HIST-STUDENT-NUMBER
+           MOVE STUDENT-NAME TO HIST-STUDENT-NAME
+           MOVE MOTORCYCLE-MODEL TO HIST-MOTORCYCLE-MODEL
+           MOVE LICENSE-PLATE TO HIST-LICENSE-PLATE
+           MOVE MOTORCYCLE-COLOR TO HIST-MOTORCYCLE-COLOR
+           MOVE VEHICLE-TYPE TO HIST-VEHICLE-TYPE
+           MOVE LOT-ID TO HIST-LOT-ID
+           MOVE TIME-OF-ENTRY TO HIST-TIME-OF-ENTRY
+           MOVE TIME-OF-EXIT TO HIST-TIME-OF-EXIT
+           MOVE FEE-AMOUNT TO HIST-FEE-AMOUNT
+           WRITE HISTORY-RECORD
+           DELETE PARKING-FILE RECORD
+           ADD 1 TO WS-ARCHIVE-COUNT
+           .
+
+      * UNATTENDED CLOSING-TIME RUN: ARCHIVES ANYTHING CLOSED OUT
+      * BEFORE TODAY OUT OF THE LIVE FILE (THE SYSTEM'S EQUIVALENT OF
+      * ROTATING THE LOG) AND GENERATES THE DAILY CSV REPORT, ALL
+      * WITHOUT WAITING ON AN ACCEPT
+       END-OF-DAY-BATCH.
+           DISPLAY "Running end-of-day batch..."
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           STRING WS-YEAR DELIMITED BY SIZE
+                  "-" DELIMITED BY SIZE
+                  WS-MONTH DELIMITED BY SIZE
+                  "-" DELIMITED BY SIZE
+                  WS-DAY DELIMITED BY SIZE
+                  INTO WS-CUTOFF-DATE
+           END-STRING
+           PERFORM ARCHIVE-RECORDS-BY-CUTOFF
+           PERFORM EXPORT-CSV-REPORT
+           DISPLAY "End-of-day batch complete."
+           .
+
+      * USES THE SORT VERB TO PRODUCE A DAILY ARRIVAL LOG (BY ENTRY
+      * TIME) OR A ROSTER-STYLE LOOKUP SHEET (BY STUDENT NAME) INSTEAD
+      * OF THE STRAIGHT APPEND-ORDER LISTING DISPLAY-ALL-DATA GIVES
+       SORTED-REPORT.
+           DISPLAY "Sort by 1-Entry Time or 2-Student Name: "
+                   WITH NO ADVANCING
+           ACCEPT WS-SORT-CHOICE
+
            CLOSE PARKING-FILE
+           EVALUATE WS-SORT-CHOICE
+               WHEN 2
+                   SORT SORT-WORK-FILE
+                       ON ASCENDING KEY SRT-STUDENT-NAME
+                       USING PARKING-FILE
+                       GIVING SORTED-FILE
+               WHEN OTHER
+                   SORT SORT-WORK-FILE
+                       ON ASCENDING KEY SRT-TIME-OF-ENTRY
+                       USING PARKING-FILE
+                       GIVING SORTED-FILE
+           END-EVALUATE
            OPEN I-O PARKING-FILE
+
+           OPEN INPUT SORTED-FILE
+           MOVE 'N' TO END-OF-FILE
+           DISPLAY "--- Sorted Parking Report ---"
+           PERFORM UNTIL END-OF-FILE = 'Y'
+               READ SORTED-FILE
+                   AT END
+                       MOVE 'Y' TO END-OF-FILE
+                   NOT AT END
+                       DISPLAY RPT-STUDENT-NUMBER " | "
+                               RPT-STUDENT-NAME " | "
+                               RPT-VEHICLE-TYPE " | "
+                               RPT-LOT-ID " | "
+                               RPT-LICENSE-PLATE " | "
+                               RPT-TIME-OF-ENTRY " | "
+                               RPT-TIME-OF-EXIT
+               END-READ
+           END-PERFORM
+           CLOSE SORTED-FILE
            .
 
-      * READ FUNCTION
-       DISPLAY-ALL-DATA.
+      * MENU OPTION - WRITES A FORMAL PRINTED-STYLE REPORT (HEADERS,
+      * COLUMN HEADINGS, PAGE BREAKS, A RECORD-COUNT FOOTER) OF EVERY
+      * RECORD - CURRENTLY PARKED OR ARCHIVED - WHOSE TIME-OF-ENTRY
+      * FALLS IN THE CLERK-ENTERED DATE RANGE
+       DATE-RANGE-REPORT.
+           DISPLAY "Enter Start Date (YYYY-MM-DD): " WITH NO ADVANCING
+           ACCEPT WS-RPT-START-DATE
+           DISPLAY "Enter End Date (YYYY-MM-DD): " WITH NO ADVANCING
+           ACCEPT WS-RPT-END-DATE
+
+           MOVE 0 TO WS-RPT-PAGE-NUM
+           MOVE 0 TO WS-RPT-LINE-COUNT
+           MOVE 0 TO WS-RPT-RECORD-COUNT
+
+           OPEN OUTPUT DATERANGE-FILE
+           IF WS-DATERANGE-STATUS NOT = "00"
+               STRING "Report Open Error: " WS-DATERANGE-STATUS
+                   INTO WS-FILE-ERROR
+               MOVE "DATE-RANGE-REPORT" TO WS-ERROR-PARAGRAPH
+               PERFORM LOG-FILE-ERROR
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM PRINT-REPORT-PAGE-HEADER
+
            CLOSE PARKING-FILE
            OPEN INPUT PARKING-FILE
            MOVE 'N' TO END-OF-FILE
-           DISPLAY "--- Parking Records ---"
            PERFORM UNTIL END-OF-FILE = 'Y'
-               READ PARKING-FILE
+               READ PARKING-FILE NEXT RECORD
                    AT END
                        MOVE 'Y' TO END-OF-FILE
                    NOT AT END
-                       DISPLAY STUDENT-NUMBER " | "
-                               STUDENT-NAME " | "
-                               MOTORCYCLE-MODEL " | "
-                               LICENSE-PLATE " | "
-                               MOTORCYCLE-COLOR " | "
-                               TIME-OF-ENTRY " | "
-                               TIME-OF-EXIT
+                       IF TIME-OF-ENTRY(1:10) >= WS-RPT-START-DATE
+                           AND TIME-OF-ENTRY(1:10) <= WS-RPT-END-DATE
+                           PERFORM BUILD-DATERANGE-LINE-CURRENT
+                           PERFORM PRINT-REPORT-DETAIL-LINE
+                       END-IF
                END-READ
            END-PERFORM
            CLOSE PARKING-FILE
+
+      * A RECORD CLOSED OUT IN A PRIOR PERIOD BUT NOT YET ARCHIVED
+      * WON'T SHOW UP IN EITHER SCAN ABOVE ONCE THE FILE HAS ROLLED
+      * OVER - SWEEP EARLIER PERIODS' FILES TOO SO A RANGE SPANNING A
+      * ROTATION BOUNDARY STILL SEES IT
+           MOVE WS-PARKING-FILENAME TO WS-SAVED-PARKING-FILENAME
+           MOVE WS-PERIOD-YEAR TO WS-SAVED-PERIOD-YEAR
+           MOVE WS-PERIOD-MONTH TO WS-SAVED-PERIOD-MONTH
+           MOVE 0 TO WS-PRIOR-PERIOD-TRIES
+           PERFORM UNTIL WS-PRIOR-PERIOD-TRIES = WS-PRIOR-MONTH-LIMIT
+               ADD 1 TO WS-PRIOR-PERIOD-TRIES
+               PERFORM DECREMENT-PARKING-PERIOD
+               PERFORM BUILD-PARKING-FILENAME
+               OPEN INPUT PARKING-FILE
+               IF WS-FILE-STATUS = "00"
+                   MOVE 'N' TO END-OF-FILE
+                   PERFORM UNTIL END-OF-FILE = 'Y'
+                       READ PARKING-FILE NEXT RECORD
+                           AT END
+                               MOVE 'Y' TO END-OF-FILE
+                           NOT AT END
+                               IF TIME-OF-ENTRY(1:10)
+                                      >= WS-RPT-START-DATE
+                                   AND TIME-OF-ENTRY(1:10)
+                                      <= WS-RPT-END-DATE
+                                   PERFORM BUILD-DATERANGE-LINE-CURRENT
+                                   PERFORM PRINT-REPORT-DETAIL-LINE
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE PARKING-FILE
+               END-IF
+           END-PERFORM
+
+           MOVE WS-SAVED-PERIOD-YEAR TO WS-PERIOD-YEAR
+           MOVE WS-SAVED-PERIOD-MONTH TO WS-PERIOD-MONTH
+           MOVE WS-SAVED-PARKING-FILENAME TO WS-PARKING-FILENAME
            OPEN I-O PARKING-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               STRING "Reopen Error: " WS-FILE-STATUS
+                   INTO WS-FILE-ERROR
+               MOVE "DATE-RANGE-REPORT" TO WS-ERROR-PARAGRAPH
+               PERFORM LOG-FILE-ERROR
+           END-IF
+
+           OPEN INPUT HISTORY-FILE
+           IF WS-HISTORY-STATUS = "00"
+               MOVE 'N' TO END-OF-FILE
+               PERFORM UNTIL END-OF-FILE = 'Y'
+                   READ HISTORY-FILE
+                       AT END
+                           MOVE 'Y' TO END-OF-FILE
+                       NOT AT END
+                           IF HIST-TIME-OF-ENTRY(1:10)
+                                  >= WS-RPT-START-DATE
+                               AND HIST-TIME-OF-ENTRY(1:10)
+                                  <= WS-RPT-END-DATE
+                               PERFORM BUILD-DATERANGE-LINE-HISTORY
+                               PERFORM PRINT-REPORT-DETAIL-LINE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE HISTORY-FILE
+           END-IF
+
+           PERFORM PRINT-REPORT-PAGE-FOOTER
+           MOVE ' ' TO RPT-CARRIAGE-CONTROL
+           MOVE SPACES TO RPT-LINE-TEXT
+           WRITE DATERANGE-RECORD
+           STRING "TOTAL RECORDS: " DELIMITED BY SIZE
+                  WS-RPT-RECORD-COUNT DELIMITED BY SIZE
+                  INTO RPT-LINE-TEXT
+           END-STRING
+           WRITE DATERANGE-RECORD
+           CLOSE DATERANGE-FILE
+           DISPLAY "Report written to PARKING-DATERANGE.rpt - "
+                   WS-RPT-RECORD-COUNT " record(s)."
            .
 
-      * READ FUNCTION
+      * BUILDS ONE DETAIL LINE FROM A CURRENTLY-PARKED PARKING-RECORD
+       BUILD-DATERANGE-LINE-CURRENT.
+           STRING STUDENT-NUMBER DELIMITED BY SIZE
+                  " | " DELIMITED BY SIZE
+                  STUDENT-NAME DELIMITED BY SIZE
+                  " | " DELIMITED BY SIZE
+                  VEHICLE-TYPE DELIMITED BY SIZE
+                  " | " DELIMITED BY SIZE
+                  LOT-ID DELIMITED BY SIZE
+                  " | " DELIMITED BY SIZE
+                  TIME-OF-ENTRY DELIMITED BY SIZE
+                  INTO WS-RPT-DETAIL-LINE
+           END-STRING
+           .
+
+      * BUILDS ONE DETAIL LINE FROM AN ARCHIVED HISTORY-RECORD
+       BUILD-DATERANGE-LINE-HISTORY.
+           STRING HIST-STUDENT-NUMBER DELIMITED BY SIZE
+                  " | " DELIMITED BY SIZE
+                  HIST-STUDENT-NAME DELIMITED BY SIZE
+                  " | " DELIMITED BY SIZE
+                  HIST-VEHICLE-TYPE DELIMITED BY SIZE
+                  " | " DELIMITED BY SIZE
+                  HIST-LOT-ID DELIMITED BY SIZE
+                  " | " DELIMITED BY SIZE
+                  HIST-TIME-OF-ENTRY DELIMITED BY SIZE
+                  " (ARCHIVED)" DELIMITED BY SIZE
+                  INTO WS-RPT-DETAIL-LINE
+           END-STRING
+           .
+
+      * WRITES WS-RPT-DETAIL-LINE TO THE REPORT, STARTING A NEW PAGE
+      * FIRST IF THE CURRENT PAGE IS ALREADY FULL
+       PRINT-REPORT-DETAIL-LINE.
+           IF WS-RPT-LINE-COUNT >= WS-RPT-LINES-PER-PAGE
+               PERFORM PRINT-REPORT-PAGE-FOOTER
+               PERFORM PRINT-REPORT-PAGE-HEADER
+           END-IF
+           MOVE ' ' TO RPT-CARRIAGE-CONTROL
+           MOVE WS-RPT-DETAIL-LINE TO RPT-LINE-TEXT
+           WRITE DATERANGE-RECORD
+           ADD 1 TO WS-RPT-LINE-COUNT
+           ADD 1 TO WS-RPT-RECORD-COUNT
+           .
+
+      * TITLE, REPORT PERIOD, PAGE NUMBER, AND COLUMN HEADINGS -
+      * CARRIAGE CONTROL '1' STARTS A FRESH PAGE ON THE LINE PRINTER
+       PRINT-REPORT-PAGE-HEADER.
+           ADD 1 TO WS-RPT-PAGE-NUM
+           MOVE '1' TO RPT-CARRIAGE-CONTROL
+           STRING "PUP-TAGUIG STUDENT PARKING SYSTEM - DATE RANGE "
+                  "REPORT" DELIMITED BY SIZE
+                  INTO RPT-LINE-TEXT
+           END-STRING
+           WRITE DATERANGE-RECORD
+           MOVE ' ' TO RPT-CARRIAGE-CONTROL
+           STRING "Period: " DELIMITED BY SIZE
+                  WS-RPT-START-DATE DELIMITED BY SIZE
+                  " to " DELIMITED BY SIZE
+                  WS-RPT-END-DATE DELIMITED BY SIZE
+                  INTO RPT-LINE-TEXT
+           END-STRING
+           WRITE DATERANGE-RECORD
+           STRING "Page: " DELIMITED BY SIZE
+                  WS-RPT-PAGE-NUM DELIMITED BY SIZE
+                  INTO RPT-LINE-TEXT
+           END-STRING
+           WRITE DATERANGE-RECORD
+           MOVE SPACES TO RPT-LINE-TEXT
+           WRITE DATERANGE-RECORD
+           STRING "STUDENT NO. | STUDENT NAME | TYPE | LOT | "
+                  "TIME OF ENTRY" DELIMITED BY SIZE
+                  INTO RPT-LINE-TEXT
+           END-STRING
+           WRITE DATERANGE-RECORD
+           MOVE ALL "-" TO RPT-LINE-TEXT
+           WRITE DATERANGE-RECORD
+           MOVE 0 TO WS-RPT-LINE-COUNT
+           .
+
+      * BLANK LINE PLUS AN END-OF-PAGE MARKER, WRITTEN BEFORE THE NEXT
+      * PAGE HEADER (OR THE REPORT FOOTER) BEGINS
+       PRINT-REPORT-PAGE-FOOTER.
+           MOVE ' ' TO RPT-CARRIAGE-CONTROL
+           MOVE SPACES TO RPT-LINE-TEXT
+           WRITE DATERANGE-RECORD
+           STRING "*** END OF PAGE " DELIMITED BY SIZE
+                  WS-RPT-PAGE-NUM DELIMITED BY SIZE
+                  " ***" DELIMITED BY SIZE
+                  INTO RPT-LINE-TEXT
+           END-STRING
+           WRITE DATERANGE-RECORD
+           .
+
+      * COUNTS CREATE AND EXIT ACTIONS LOGGED TO PARKING-AUDIT.dat
+      * WITHIN A CLERK-ENTERED TIME WINDOW, SO AN OUTGOING CLERK CAN
+      * HAND THE NEXT ONE AN ACTUAL NUMBER ("12 IN, 9 OUT") INSTEAD OF
+      * A GUESS. NET IS THE CHANGE IN OCCUPANCY OVER THE WINDOW (IN
+      * MINUS OUT), NOT A RECOUNT OF THE WHOLE LOT.
+       SHIFT-HANDOVER-REPORT.
+           DISPLAY "Enter Shift Start (YYYY-MM-DD HH:MM:SS): "
+                   WITH NO ADVANCING
+           ACCEPT WS-SHIFT-START
+           DISPLAY "Enter Shift End (YYYY-MM-DD HH:MM:SS): "
+                   WITH NO ADVANCING
+           ACCEPT WS-SHIFT-END
+
+           MOVE 0 TO WS-SHIFT-IN-COUNT
+           MOVE 0 TO WS-SHIFT-OUT-COUNT
+
+           OPEN INPUT AUDIT-FILE
+           IF WS-AUDIT-STATUS = "35"
+               DISPLAY "No audit activity recorded yet."
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-AUDIT-STATUS NOT = "00"
+               STRING "Audit Open Error: " WS-AUDIT-STATUS
+                   INTO WS-FILE-ERROR
+               MOVE "SHIFT-HANDOVER-REPORT" TO WS-ERROR-PARAGRAPH
+               PERFORM LOG-FILE-ERROR
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 'N' TO END-OF-FILE
+           PERFORM UNTIL END-OF-FILE = 'Y'
+               READ AUDIT-FILE
+                   AT END
+                       MOVE 'Y' TO END-OF-FILE
+                   NOT AT END
+                       MOVE AUDIT-RECORD(1:19) TO WS-SHIFT-DATETIME
+                       MOVE AUDIT-RECORD(29:10) TO WS-SHIFT-ACTION
+                       IF WS-SHIFT-DATETIME >= WS-SHIFT-START
+                           AND WS-SHIFT-DATETIME <= WS-SHIFT-END
+                           IF WS-SHIFT-ACTION = "CREATE"
+                               ADD 1 TO WS-SHIFT-IN-COUNT
+                           END-IF
+                           IF WS-SHIFT-ACTION = "EXIT"
+                               ADD 1 TO WS-SHIFT-OUT-COUNT
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE AUDIT-FILE
+
+           COMPUTE WS-SHIFT-NET-COUNT =
+               WS-SHIFT-IN-COUNT - WS-SHIFT-OUT-COUNT
+
+           DISPLAY "--- Shift Handover Report ---"
+           DISPLAY "Window: " WS-SHIFT-START " to " WS-SHIFT-END
+           DISPLAY "Vehicles In:  " WS-SHIFT-IN-COUNT
+           DISPLAY "Vehicles Out: " WS-SHIFT-OUT-COUNT
+           DISPLAY "Net Change:   " WS-SHIFT-NET-COUNT
+           .
+
+      * READ FUNCTION - LETS THE CLERK SEARCH BY STUDENT NUMBER (DIRECT
+      * KEYED READ), LICENSE PLATE (ALTERNATE KEYED READ), OR MODEL +
+      * COLOR (SEQUENTIAL SCAN, SINCE THAT COMBINATION HAS NO KEY).
+      * A KEYED READ IS NOT AFFECTED BY WHEREVER THE FILE CURSOR LAST
+      * LANDED, SO EVERY MODE EFFECTIVELY SEARCHES THE WHOLE FILE.
        FIND-RECORD.
            MOVE 'N' TO RECORD-FOUND
-           MOVE 'N' TO END-OF-FILE
+           DISPLAY "Search by: 1-Student Number  2-License Plate  "
+                   "3-Model and Color" WITH NO ADVANCING
+           DISPLAY " ".
+           DISPLAY "Enter choice: " WITH NO ADVANCING
+           ACCEPT WS-SEARCH-MODE
+
+           EVALUATE WS-SEARCH-MODE
+               WHEN 2
+                   PERFORM FIND-BY-PLATE
+               WHEN 3
+                   PERFORM FIND-BY-MODEL-COLOR
+               WHEN OTHER
+                   PERFORM FIND-BY-STUDENT-NUMBER
+           END-EVALUATE
+           .
+
+      * DIRECT READ ON THE PRIMARY KEY (STUDENT-NUMBER). A MISS AGAINST
+      * THE CURRENT PERIOD'S FILE FALLS BACK TO WALKING PRIOR MONTHS'
+      * FILES SINCE PARKING.dat NOW ROTATES MONTHLY.
+       FIND-BY-STUDENT-NUMBER.
            DISPLAY "Enter Student Number: " WITH NO ADVANCING
            ACCEPT WS-STUDENT-NUMBER
-           
+           MOVE WS-STUDENT-NUMBER TO STUDENT-NUMBER
+           READ PARKING-FILE
+               INVALID KEY
+                   MOVE 'N' TO RECORD-FOUND
+               NOT INVALID KEY
+                   MOVE 'Y' TO RECORD-FOUND
+           END-READ
+           IF RECORD-FOUND = 'N'
+               PERFORM FIND-IN-PRIOR-MONTHS
+           END-IF
+           .
+
+      * DIRECT READ ON THE ALTERNATE KEY (LICENSE-PLATE) - WHAT A GATE
+      * GUARD ACTUALLY READS OFF THE BIKE. LICENSE-PLATE ALLOWS
+      * DUPLICATES, SO A SECOND PASS DISAMBIGUATES AMONG THEM.
+       FIND-BY-PLATE.
+           DISPLAY "Enter License Plate: " WITH NO ADVANCING
+           ACCEPT WS-PLATE
+           MOVE WS-PLATE TO LICENSE-PLATE
+           READ PARKING-FILE KEY IS LICENSE-PLATE
+               INVALID KEY
+                   MOVE 'N' TO RECORD-FOUND
+               NOT INVALID KEY
+                   MOVE 'Y' TO RECORD-FOUND
+           END-READ
+           IF RECORD-FOUND = 'Y'
+               PERFORM DISAMBIGUATE-PLATE-MATCHES
+           END-IF
+           .
+
+      * A TYPO, CARPOOL, OR REISSUED PLATE CAN LEAVE A STALE CLOSED
+      * RECORD AND A DIFFERENT STUDENT'S OPEN RECORD SHARING THE SAME
+      * PLATE. WALK THE REMAINING DUPLICATES, PREFER WHICHEVER ONE IS
+      * STILL OPEN, AND WARN THE CLERK WHEN MORE THAN ONE MATCH EXISTS
+      * SO AN EXIT/EDIT REACHED BY PLATE SEARCH DOESN'T SILENTLY ACT
+      * ON THE WRONG STUDENT'S RECORD.
+       DISAMBIGUATE-PLATE-MATCHES.
+           MOVE STUDENT-NUMBER TO WS-PLATE-BEST-MATCH
+           MOVE 1 TO WS-PLATE-MATCH-COUNT
+           IF TIME-OF-EXIT = SPACES
+               MOVE 'Y' TO WS-PLATE-OPEN-FOUND
+           ELSE
+               MOVE 'N' TO WS-PLATE-OPEN-FOUND
+           END-IF
+
+           MOVE 'N' TO END-OF-FILE
+           PERFORM UNTIL END-OF-FILE = 'Y'
+               READ PARKING-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO END-OF-FILE
+                   NOT AT END
+                       IF LICENSE-PLATE NOT = WS-PLATE
+                           MOVE 'Y' TO END-OF-FILE
+                       ELSE
+                           ADD 1 TO WS-PLATE-MATCH-COUNT
+                           IF TIME-OF-EXIT = SPACES
+                               AND WS-PLATE-OPEN-FOUND = 'N'
+                               MOVE STUDENT-NUMBER
+                                   TO WS-PLATE-BEST-MATCH
+                               MOVE 'Y' TO WS-PLATE-OPEN-FOUND
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           IF WS-PLATE-MATCH-COUNT > 1
+               DISPLAY "Warning: " WS-PLATE-MATCH-COUNT
+                       " records share this license plate - using "
+                       "the open one if one exists."
+           END-IF
+
+           MOVE WS-PLATE-BEST-MATCH TO STUDENT-NUMBER
+           READ PARKING-FILE
+               INVALID KEY
+                   MOVE 'N' TO RECORD-FOUND
+               NOT INVALID KEY
+                   MOVE 'Y' TO RECORD-FOUND
+           END-READ
+           .
+
+      * NO KEY COVERS MODEL + COLOR TOGETHER, SO THIS RE-POSITIONS TO
+      * THE FRONT OF THE FILE AND SCANS FORWARD LOOKING FOR A MATCH
+       FIND-BY-MODEL-COLOR.
+           DISPLAY "Enter Motorcycle Model: " WITH NO ADVANCING
+           ACCEPT WS-MODEL
+           DISPLAY "Enter Motorcycle Color: " WITH NO ADVANCING
+           ACCEPT WS-COLOR
+           MOVE LOW-VALUES TO STUDENT-NUMBER
+           MOVE 'N' TO END-OF-FILE
+           START PARKING-FILE KEY IS NOT LESS THAN STUDENT-NUMBER
+               INVALID KEY
+                   MOVE 'Y' TO END-OF-FILE
+           END-START
            PERFORM UNTIL END-OF-FILE = 'Y' OR RECORD-FOUND = 'Y'
                READ PARKING-FILE NEXT RECORD
                    AT END
                        MOVE 'Y' TO END-OF-FILE
                    NOT AT END
-                       IF STUDENT-NUMBER = WS-STUDENT-NUMBER
+                       IF MOTORCYCLE-MODEL = WS-MODEL
+                           AND MOTORCYCLE-COLOR = WS-COLOR
                            MOVE 'Y' TO RECORD-FOUND
                        END-IF
                END-READ
            END-PERFORM
            .
 
-      * READ FUNCTION
+      * READ FUNCTION - RTU STUDENT NUMBERS ARE 11 DIGITS, ALL NUMERIC
        CHECK-STUDENT-NUMBER.
            IF FUNCTION LENGTH(WS-STUDENT-NUMBER) = 11
+               AND WS-STUDENT-NUMBER IS NUMERIC
                MOVE "Y" TO VALID-INPUT
            ELSE
-               MOVE "N" TO VALID-INPUT.
+               MOVE "N" TO VALID-INPUT
+           END-IF
+           .
 
-      * READ FUNCTION
+      * READ FUNCTION - PLATE MUST BE 6 CHARACTERS, A BLOCK OF LETTERS
+      * FOLLOWED BY A BLOCK OF DIGITS (E.G. AB1234)
        CHECK-LICENSE-PLATE.
+           MOVE "N" TO VALID-INPUT
            IF FUNCTION LENGTH(WS-PLATE) = 6
-               MOVE "Y" TO VALID-INPUT
-           ELSE
-               MOVE "N" TO VALID-INPUT.
+               PERFORM VALIDATE-PLATE-FORMAT
+               IF WS-PLATE-FORMAT-OK = 'Y'
+                   MOVE "Y" TO VALID-INPUT
+               END-IF
+           END-IF
+           .
+
+      * WALKS THE PLATE CHARACTER BY CHARACTER CONFIRMING LETTERS COME
+      * FIRST, DIGITS COME AFTER, AND BOTH KINDS ARE ACTUALLY PRESENT
+       VALIDATE-PLATE-FORMAT.
+           MOVE 'Y' TO WS-PLATE-FORMAT-OK
+           MOVE 'N' TO WS-PLATE-SEEN-DIGIT
+           MOVE 0 TO WS-PLATE-LETTER-COUNT
+           MOVE 0 TO WS-PLATE-DIGIT-COUNT
+           PERFORM VARYING WS-PLATE-IDX FROM 1 BY 1
+                   UNTIL WS-PLATE-IDX > 6
+               MOVE WS-PLATE(WS-PLATE-IDX:1) TO WS-PLATE-CHAR
+               EVALUATE TRUE
+                   WHEN WS-PLATE-CHAR >= 'A' AND WS-PLATE-CHAR <= 'Z'
+                       IF WS-PLATE-SEEN-DIGIT = 'Y'
+                           MOVE 'N' TO WS-PLATE-FORMAT-OK
+                       ELSE
+                           ADD 1 TO WS-PLATE-LETTER-COUNT
+                       END-IF
+                   WHEN WS-PLATE-CHAR >= '0' AND WS-PLATE-CHAR <= '9'
+                       MOVE 'Y' TO WS-PLATE-SEEN-DIGIT
+                       ADD 1 TO WS-PLATE-DIGIT-COUNT
+                   WHEN OTHER
+                       MOVE 'N' TO WS-PLATE-FORMAT-OK
+               END-EVALUATE
+           END-PERFORM
+           IF WS-PLATE-LETTER-COUNT = 0 OR WS-PLATE-DIGIT-COUNT = 0
+               MOVE 'N' TO WS-PLATE-FORMAT-OK
+           END-IF
+           .
 
 
        TERMINATE-PROGRAM.
            CLOSE PARKING-FILE
-           DISPLAY 
+           DISPLAY "Total Parking Fees Collected This Session: "
+                   WS-DAILY-REVENUE
+           DISPLAY
            "Thank you for using the PUP-Taguig Student Parking System!"
            .
